@@ -0,0 +1,176 @@
+      *================================================================*
+      * IDENTIFICATION DIVISION.                                       *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    KONTUDTR.
+       AUTHOR.        KUNDEKONTOR-IT.
+       INSTALLATION.  KUNDEKONTOR-DRIFT.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY                                          *
+      *   DATO        INIT  BESKRIVELSE                               *
+      *   2026-08-09  JAK   Nyt program. Deler de aktive kunder op i   *
+      *                     tre kontaktkanal-udtraek til markeds-      *
+      *                     foering - kun EMAIL, kun TELEFON, eller    *
+      *                     begge dele udfyldt.                       *
+      *----------------------------------------------------------------*
+
+      *================================================================*
+      * ENVIRONMENT DIVISION.                                          *
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KUNDER-FIL ASSIGN TO "KUNDER"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS Kunde-id
+               FILE STATUS IS KU-KUNDER-STATUS.
+
+           SELECT EMAIL-FIL ASSIGN TO "KUNDEMAIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS KU-EMAIL-STATUS.
+
+           SELECT TLF-FIL ASSIGN TO "KUNDTLF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS KU-TLF-STATUS.
+
+           SELECT BEGGE-FIL ASSIGN TO "KUNDBEGGE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS KU-BEGGE-STATUS.
+
+      *================================================================*
+      * DATA DIVISION.                                                 *
+      *================================================================*
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KUNDER-FIL.
+           COPY "KUNDER.cpy".
+
+       FD  EMAIL-FIL.
+       01  EMAIL-LINJE                PIC X(80).
+
+       FD  TLF-FIL.
+       01  TLF-LINJE                  PIC X(80).
+
+       FD  BEGGE-FIL.
+       01  BEGGE-LINJE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  KU-KUNDER-STATUS           PIC X(2) VALUE "00".
+       01  KU-EMAIL-STATUS            PIC X(2) VALUE "00".
+       01  KU-TLF-STATUS              PIC X(2) VALUE "00".
+       01  KU-BEGGE-STATUS            PIC X(2) VALUE "00".
+       01  KU-SLUT-SW                 PIC X(1) VALUE "N".
+           88  KU-SLUT                         VALUE "J".
+
+       01  KU-UDLINJE                 PIC X(80) VALUE SPACES.
+       01  KU-ANTAL-EMAIL             PIC 9(7) VALUE ZERO.
+       01  KU-ANTAL-TLF               PIC 9(7) VALUE ZERO.
+       01  KU-ANTAL-BEGGE             PIC 9(7) VALUE ZERO.
+
+      *================================================================*
+      * PROCEDURE DIVISION.                                            *
+      *================================================================*
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCES-KUNDER
+               UNTIL KU-SLUT
+           PERFORM 9999-TERMINATE
+           GOBACK.
+
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE                                                *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT KUNDER-FIL
+           OPEN OUTPUT EMAIL-FIL
+           OPEN OUTPUT TLF-FIL
+           OPEN OUTPUT BEGGE-FIL.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2000-PROCES-KUNDER                                             *
+      *----------------------------------------------------------------*
+       2000-PROCES-KUNDER.
+           READ KUNDER-FIL NEXT RECORD
+               AT END
+                   MOVE "J" TO KU-SLUT-SW
+               NOT AT END
+                   IF REC-AKTIV
+                       PERFORM 2100-FORDEL-KUNDE
+                   END-IF
+           END-READ.
+
+       2000-PROCES-KUNDER-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2100-FORDEL-KUNDE - afgoer hvilket kontaktkanal-udtraek        *
+      * kunden hoerer til, ud fra om EMAIL og/eller TELEFON er         *
+      * udfyldt.                                                       *
+      *----------------------------------------------------------------*
+       2100-FORDEL-KUNDE.
+           EVALUATE TRUE
+               WHEN EMAIL NOT = SPACES AND TELEFON NOT = SPACES
+                   MOVE SPACES TO BEGGE-LINJE
+                   STRING Kunde-id DELIMITED BY SIZE
+                          " " DELIMITED BY SIZE
+                          Navn DELIMITED BY SIZE
+                          " " DELIMITED BY SIZE
+                          EMAIL DELIMITED BY SIZE
+                          " " DELIMITED BY SIZE
+                          TELEFON DELIMITED BY SIZE
+                          INTO BEGGE-LINJE
+                   WRITE BEGGE-LINJE
+                   ADD 1 TO KU-ANTAL-BEGGE
+               WHEN EMAIL NOT = SPACES
+                   MOVE SPACES TO EMAIL-LINJE
+                   STRING Kunde-id DELIMITED BY SIZE
+                          " " DELIMITED BY SIZE
+                          Navn DELIMITED BY SIZE
+                          " " DELIMITED BY SIZE
+                          EMAIL DELIMITED BY SIZE
+                          INTO EMAIL-LINJE
+                   WRITE EMAIL-LINJE
+                   ADD 1 TO KU-ANTAL-EMAIL
+               WHEN TELEFON NOT = SPACES
+                   MOVE SPACES TO TLF-LINJE
+                   STRING Kunde-id DELIMITED BY SIZE
+                          " " DELIMITED BY SIZE
+                          Navn DELIMITED BY SIZE
+                          " " DELIMITED BY SIZE
+                          TELEFON DELIMITED BY SIZE
+                          INTO TLF-LINJE
+                   WRITE TLF-LINJE
+                   ADD 1 TO KU-ANTAL-TLF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       2100-FORDEL-KUNDE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 9999-TERMINATE                                                 *
+      *----------------------------------------------------------------*
+       9999-TERMINATE.
+           DISPLAY "KUN EMAIL:    " KU-ANTAL-EMAIL
+           DISPLAY "KUN TELEFON:  " KU-ANTAL-TLF
+           DISPLAY "BEGGE DELE:   " KU-ANTAL-BEGGE
+           CLOSE KUNDER-FIL
+           CLOSE EMAIL-FIL
+           CLOSE TLF-FIL
+           CLOSE BEGGE-FIL.
+
+       9999-TERMINATE-EXIT.
+           EXIT.
