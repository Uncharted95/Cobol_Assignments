@@ -0,0 +1,96 @@
+      *================================================================*
+      * IDENTIFICATION DIVISION.                                       *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ADRHIST.
+       AUTHOR.        KUNDEKONTOR-IT.
+       INSTALLATION.  KUNDEKONTOR-DRIFT.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY                                          *
+      *   DATO        INIT  BESKRIVELSE                               *
+      *   2026-08-09  JAK   Nyt underprogram. Skriver den forrige      *
+      *                     ADDRESSE for en kunde til ADRESSE-         *
+      *                     HISTORIK-filen, naar KUNDVED aendrer en    *
+      *                     kundes adresse. AH-GYLDIG-FRA er ukendt    *
+      *                     (nul) for adresser der forelaa foer denne  *
+      *                     historik blev indfoert - kun aendringer    *
+      *                     foretaget via KUNDVED herefter faar en     *
+      *                     kendt periode.                             *
+      *   2026-08-09  JAK   AH-GYLDIG-FRA modtages nu som parameter fra *
+      *                     KUNDVED (KVF-ADRESSE-GYLDIG-FRA) i stedet   *
+      *                     for altid at blive skrevet som nul - den   *
+      *                     gamle adresse faar dermed en kendt periode  *
+      *                     naar KUNDVED selv kender starttidspunktet.  *
+      *----------------------------------------------------------------*
+      * Kaldes saaledes:                                               *
+      *     CALL "ADRHIST" USING LK-KUNDE-ID LK-VEJNAVN LK-HUSNR       *
+      *         LK-ETAGE LK-SIDE LK-BYNAVN LK-POSTNR LK-LANDE-KODE     *
+      *         LK-GYLDIG-FRA LK-GYLDIG-TIL                            *
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ADRHIST-FIL ASSIGN TO "ADRHIST"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS AH-STATUS.
+
+      *================================================================*
+      * DATA DIVISION.                                                 *
+      *================================================================*
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ADRHIST-FIL.
+           COPY "ADRHIST.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  AH-STATUS                 PIC X(2) VALUE "00".
+       01  AH-FOERSTE-KALD-SW        PIC X(1) VALUE "J".
+           88  AH-FOERSTE-KALD                VALUE "J".
+
+       LINKAGE SECTION.
+       01  LK-KUNDE-ID                PIC X(10).
+       01  LK-VEJNAVN                 PIC X(30).
+       01  LK-HUSNR                   PIC X(5).
+       01  LK-ETAGE                   PIC X(5).
+       01  LK-SIDE                    PIC X(5).
+       01  LK-BYNAVN                  PIC X(20).
+       01  LK-POSTNR                  PIC X(4).
+       01  LK-LANDE-KODE              PIC X(2).
+       01  LK-GYLDIG-FRA              PIC 9(8).
+       01  LK-GYLDIG-TIL              PIC 9(8).
+
+      *================================================================*
+      * PROCEDURE DIVISION.                                            *
+      *================================================================*
+       PROCEDURE DIVISION USING LK-KUNDE-ID LK-VEJNAVN LK-HUSNR
+               LK-ETAGE LK-SIDE LK-BYNAVN LK-POSTNR LK-LANDE-KODE
+               LK-GYLDIG-FRA LK-GYLDIG-TIL.
+
+       0000-MAINLINE.
+           IF AH-FOERSTE-KALD
+               OPEN EXTEND ADRHIST-FIL
+               IF AH-STATUS = "35"
+                   OPEN OUTPUT ADRHIST-FIL
+                   CLOSE ADRHIST-FIL
+                   OPEN EXTEND ADRHIST-FIL
+               END-IF
+               MOVE "N" TO AH-FOERSTE-KALD-SW
+           END-IF
+           MOVE LK-KUNDE-ID    TO AH-KUNDE-ID
+           MOVE LK-VEJNAVN     TO AH-VEJNAVN
+           MOVE LK-HUSNR       TO AH-HUSNR
+           MOVE LK-ETAGE       TO AH-ETAGE
+           MOVE LK-SIDE        TO AH-SIDE
+           MOVE LK-BYNAVN      TO AH-BYNAVN
+           MOVE LK-POSTNR      TO AH-POSTNR
+           MOVE LK-LANDE-KODE  TO AH-LANDE-KODE
+           MOVE LK-GYLDIG-FRA  TO AH-GYLDIG-FRA
+           MOVE LK-GYLDIG-TIL  TO AH-GYLDIG-TIL
+           WRITE ADRESSE-HISTORIK-POST
+           EXIT PROGRAM.
+
+       0000-MAINLINE-EXIT.
+           EXIT.
