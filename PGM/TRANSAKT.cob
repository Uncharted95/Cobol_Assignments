@@ -0,0 +1,94 @@
+      *================================================================*
+      * IDENTIFICATION DIVISION.                                       *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TRANSAKT.
+       AUTHOR.        KUNDEKONTOR-IT.
+       INSTALLATION.  KUNDEKONTOR-DRIFT.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY                                          *
+      *   DATO        INIT  BESKRIVELSE                               *
+      *   2026-08-09  JAK   Nyt program. Skranke-dialog til at         *
+      *                     indtaste ind- og udbetalinger, som         *
+      *                     posteres via TRANSPOST.                    *
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+
+      *================================================================*
+      * DATA DIVISION.                                                 *
+      *================================================================*
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  TA-FAERDIG-SW             PIC X(1) VALUE "N".
+           88  TA-FAERDIG                     VALUE "J".
+       01  TA-KUNDE-ID               PIC X(10) VALUE SPACES.
+       01  TA-TRANS-TYPE             PIC X(1)  VALUE SPACES.
+       01  TA-BELOEB                PIC S9(9)V99 VALUE ZERO.
+       01  TA-DATO                  PIC 9(8)  VALUE ZERO.
+       01  TA-GYLDIG                PIC X(1)  VALUE "N".
+           88  TA-GODKENDT                    VALUE "J".
+       01  TA-LUKKET                PIC X(1)  VALUE "N".
+
+      *================================================================*
+      * PROCEDURE DIVISION.                                            *
+      *================================================================*
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCES-TRANSAKTION
+               UNTIL TA-FAERDIG
+           PERFORM 9999-TERMINATE
+           GOBACK.
+
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE                                                *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           DISPLAY "=== REGISTRERING AF TRANSAKTIONER ==="
+           ACCEPT TA-DATO FROM DATE YYYYMMDD.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2000-PROCES-TRANSAKTION                                        *
+      *----------------------------------------------------------------*
+       2000-PROCES-TRANSAKTION.
+           DISPLAY " "
+           DISPLAY "KUNDE-ID (BLANK = AFSLUT): "
+           ACCEPT TA-KUNDE-ID
+           IF TA-KUNDE-ID = SPACES
+               MOVE "J" TO TA-FAERDIG-SW
+           ELSE
+               DISPLAY "TYPE (I=INDBETALING, U=UDBETALING): "
+               ACCEPT TA-TRANS-TYPE
+               DISPLAY "BELOEB: "
+               ACCEPT TA-BELOEB
+               CALL "TRANSPOST" USING "P" TA-KUNDE-ID TA-TRANS-TYPE
+                       TA-BELOEB TA-DATO TA-GYLDIG
+               IF TA-GODKENDT
+                   DISPLAY "TRANSAKTION GODKENDT FOR: " TA-KUNDE-ID
+               ELSE
+                   DISPLAY "TRANSAKTION AFVIST FOR:   " TA-KUNDE-ID
+               END-IF
+           END-IF.
+
+       2000-PROCES-TRANSAKTION-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 9999-TERMINATE                                                 *
+      *----------------------------------------------------------------*
+       9999-TERMINATE.
+           CALL "TRANSPOST" USING "C" TA-KUNDE-ID TA-TRANS-TYPE
+                   TA-BELOEB TA-DATO TA-LUKKET.
+
+       9999-TERMINATE-EXIT.
+           EXIT.
