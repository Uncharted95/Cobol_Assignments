@@ -0,0 +1,136 @@
+      *================================================================*
+      * IDENTIFICATION DIVISION.                                       *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    KONTOSEG.
+       AUTHOR.        KUNDEKONTOR-IT.
+       INSTALLATION.  KUNDEKONTOR-DRIFT.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY                                          *
+      *   DATO        INIT  BESKRIVELSE                               *
+      *   2026-08-09  JAK   Nyt program. Grupperer alle aktive kunder  *
+      *                     efter ACCOUNT-TYPE og udskriver antal og   *
+      *                     samlet Balance pr. type samt en totallinje.*
+      *----------------------------------------------------------------*
+
+      *================================================================*
+      * ENVIRONMENT DIVISION.                                          *
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KUNDER-FIL ASSIGN TO "KUNDER"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS Kunde-id
+               FILE STATUS IS KS-KUNDER-STATUS.
+
+      *================================================================*
+      * DATA DIVISION.                                                 *
+      *================================================================*
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KUNDER-FIL.
+           COPY "KUNDER.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  KS-KUNDER-STATUS          PIC X(2) VALUE "00".
+       01  KS-SLUT-SW                PIC X(1) VALUE "N".
+           88  KS-SLUT                        VALUE "J".
+
+       01  KS-ANTAL-OPSPARING        PIC 9(7)      VALUE ZERO.
+       01  KS-TOTAL-OPSPARING        PIC S9(11)V99 VALUE ZERO.
+       01  KS-ANTAL-LOEN             PIC 9(7)      VALUE ZERO.
+       01  KS-TOTAL-LOEN             PIC S9(11)V99 VALUE ZERO.
+       01  KS-ANTAL-ALT              PIC 9(7)      VALUE ZERO.
+       01  KS-TOTAL-ALT              PIC S9(11)V99 VALUE ZERO.
+
+       01  KS-ANTAL-EDIT             PIC ZZZ,ZZ9   VALUE ZERO.
+       01  KS-TOTAL-EDIT             PIC Z,ZZZ,ZZZ,ZZ9.99- VALUE ZERO.
+
+      *================================================================*
+      * PROCEDURE DIVISION.                                            *
+      *================================================================*
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCES-KUNDER
+               UNTIL KS-SLUT
+           PERFORM 9999-TERMINATE
+           GOBACK.
+
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE                                                *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           DISPLAY "=== KONTOTYPE-SEGMENTERINGSRAPPORT ==="
+           OPEN INPUT KUNDER-FIL.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2000-PROCES-KUNDER                                             *
+      *----------------------------------------------------------------*
+       2000-PROCES-KUNDER.
+           READ KUNDER-FIL NEXT RECORD
+               AT END
+                   MOVE "J" TO KS-SLUT-SW
+               NOT AT END
+                   IF REC-AKTIV
+                       PERFORM 2100-AKKUMULER-KUNDE
+                   END-IF
+           END-READ.
+
+       2000-PROCES-KUNDER-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2100-AKKUMULER-KUNDE                                           *
+      *----------------------------------------------------------------*
+       2100-AKKUMULER-KUNDE.
+           EVALUATE TRUE
+               WHEN ACCT-OPSPARING
+                   ADD 1 TO KS-ANTAL-OPSPARING
+                   ADD Balance TO KS-TOTAL-OPSPARING
+               WHEN ACCT-LOEN
+                   ADD 1 TO KS-ANTAL-LOEN
+                   ADD Balance TO KS-TOTAL-LOEN
+           END-EVALUATE
+           ADD 1 TO KS-ANTAL-ALT
+           ADD Balance TO KS-TOTAL-ALT.
+
+       2100-AKKUMULER-KUNDE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 9999-TERMINATE                                                 *
+      *----------------------------------------------------------------*
+       9999-TERMINATE.
+           DISPLAY "==================================================="
+           DISPLAY "KONTOTYPE       ANTAL          SAMLET BALANCE"
+
+           MOVE KS-ANTAL-OPSPARING TO KS-ANTAL-EDIT
+           MOVE KS-TOTAL-OPSPARING TO KS-TOTAL-EDIT
+           DISPLAY "OPSPARING (S)   " KS-ANTAL-EDIT "   " KS-TOTAL-EDIT
+
+           MOVE KS-ANTAL-LOEN TO KS-ANTAL-EDIT
+           MOVE KS-TOTAL-LOEN TO KS-TOTAL-EDIT
+           DISPLAY "LOENKONTO (C)   " KS-ANTAL-EDIT "   " KS-TOTAL-EDIT
+
+           DISPLAY "---------------------------------------------------"
+           MOVE KS-ANTAL-ALT TO KS-ANTAL-EDIT
+           MOVE KS-TOTAL-ALT TO KS-TOTAL-EDIT
+           DISPLAY "I ALT           " KS-ANTAL-EDIT "   " KS-TOTAL-EDIT
+
+           CLOSE KUNDER-FIL.
+
+       9999-TERMINATE-EXIT.
+           EXIT.
