@@ -0,0 +1,186 @@
+      *================================================================*
+      * IDENTIFICATION DIVISION.                                       *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TRANSPOST.
+       AUTHOR.        KUNDEKONTOR-IT.
+       INSTALLATION.  KUNDEKONTOR-DRIFT.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY                                          *
+      *   DATO        INIT  BESKRIVELSE                               *
+      *   2026-08-09  JAK   Nyt underprogram. Opdaterer en kundes      *
+      *                     saldo og skriver en TRANSAKTION-POST for   *
+      *                     hver postering, saa alle programmer der    *
+      *                     rykker saldoen goer det samme sted.        *
+      *   2026-08-09  JAK   Udbetalinger tillades nu at bringe saldoen  *
+      *                     i minus ned til kundens egen               *
+      *                     OVERTRAEKSGRAENSE, i stedet for at stoppe   *
+      *                     ved nul.                                   *
+      *----------------------------------------------------------------*
+      * Kaldes saaledes:                                               *
+      *   CALL "TRANSPOST" USING LK-FUNKTION LK-KUNDE-ID LK-TRANS-TYPE *
+      *                          LK-BELOEB LK-DATO LK-GYLDIG           *
+      *   LK-FUNKTION  "P" = postér transaktion, "C" = luk filerne     *
+      *   LK-TRANS-TYPE "I" = indbetaling, "U" = udbetaling,           *
+      *                 "R" = rentetilskrivning                       *
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KUNDER-FIL ASSIGN TO "KUNDER"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Kunde-id
+               FILE STATUS IS TP-KUNDER-STATUS.
+
+           SELECT TRANSAKTION-FIL ASSIGN TO "TRANSFIL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS TP-TRANS-STATUS.
+
+      *================================================================*
+      * DATA DIVISION.                                                 *
+      *================================================================*
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KUNDER-FIL.
+           COPY "KUNDER.cpy".
+
+       FD  TRANSAKTION-FIL.
+           COPY "TRANS.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  TP-FOERSTE-KALD-SW        PIC X(1) VALUE "J".
+           88  TP-FOERSTE-KALD                VALUE "J".
+       01  TP-KUNDER-STATUS          PIC X(2) VALUE "00".
+       01  TP-TRANS-STATUS           PIC X(2) VALUE "00".
+       01  TP-LOEBENUMMER            PIC 9(8) VALUE ZERO.
+       01  TP-NY-SALDO               PIC S9(9)V99 VALUE ZERO.
+       01  TP-OVERTRAEKSGRAENSE-NEG  PIC S9(9)V99 VALUE ZERO.
+
+       LINKAGE SECTION.
+       01  LK-FUNKTION               PIC X(1).
+       01  LK-KUNDE-ID               PIC X(10).
+       01  LK-TRANS-TYPE             PIC X(1).
+       01  LK-BELOEB                 PIC S9(9)V99.
+       01  LK-DATO                   PIC 9(8).
+       01  LK-GYLDIG                 PIC X(1).
+
+      *================================================================*
+      * PROCEDURE DIVISION.                                            *
+      *================================================================*
+       PROCEDURE DIVISION USING LK-FUNKTION LK-KUNDE-ID LK-TRANS-TYPE
+                                 LK-BELOEB LK-DATO LK-GYLDIG.
+
+       0000-MAINLINE.
+           IF TP-FOERSTE-KALD
+               PERFORM 1000-INITIALIZE
+               MOVE "N" TO TP-FOERSTE-KALD-SW
+           END-IF
+           MOVE "N" TO LK-GYLDIG
+           EVALUATE LK-FUNKTION
+               WHEN "P"
+                   PERFORM 2000-POST-TRANSAKTION
+               WHEN "C"
+                   PERFORM 9000-LUK-FILER
+               WHEN OTHER
+                   DISPLAY "UGYLDIG FUNKTION TIL TRANSPOST: "
+                           LK-FUNKTION
+           END-EVALUATE
+           EXIT PROGRAM.
+
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE                                                *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN I-O KUNDER-FIL
+           IF TP-KUNDER-STATUS = "35"
+               CLOSE KUNDER-FIL
+               OPEN OUTPUT KUNDER-FIL
+               CLOSE KUNDER-FIL
+               OPEN I-O KUNDER-FIL
+           END-IF
+
+           OPEN EXTEND TRANSAKTION-FIL
+           IF TP-TRANS-STATUS = "35"
+               OPEN OUTPUT TRANSAKTION-FIL
+               CLOSE TRANSAKTION-FIL
+               OPEN EXTEND TRANSAKTION-FIL
+           END-IF.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2000-POST-TRANSAKTION                                          *
+      *----------------------------------------------------------------*
+       2000-POST-TRANSAKTION.
+           MOVE LK-KUNDE-ID TO Kunde-id
+           READ KUNDER-FIL
+               INVALID KEY
+                   DISPLAY "KUNDE-ID FINDES IKKE: " LK-KUNDE-ID
+               NOT INVALID KEY
+                   PERFORM 2100-OPDATER-SALDO
+           END-READ.
+
+       2000-POST-TRANSAKTION-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2100-OPDATER-SALDO - rykker saldoen og skriver en              *
+      * TRANSAKTION-POST. Ved utilstraekkelig saldo eller ukendt       *
+      * transaktionstype springes direkte til EXIT uden at skrive.     *
+      *----------------------------------------------------------------*
+       2100-OPDATER-SALDO.
+           EVALUATE LK-TRANS-TYPE
+               WHEN "I"
+                   ADD LK-BELOEB TO Balance
+               WHEN "R"
+                   ADD LK-BELOEB TO Balance
+               WHEN "U"
+                   COMPUTE TP-NY-SALDO = Balance - LK-BELOEB
+                   COMPUTE TP-OVERTRAEKSGRAENSE-NEG =
+                           ZERO - OVERTRAEKSGRAENSE
+                   IF TP-NY-SALDO < TP-OVERTRAEKSGRAENSE-NEG
+                       DISPLAY "UTILSTRAEKKELIG SALDO FOR: " Kunde-id
+                       GO TO 2100-OPDATER-SALDO-EXIT
+                   END-IF
+                   MOVE TP-NY-SALDO TO Balance
+               WHEN OTHER
+                   DISPLAY "UGYLDIG TRANSAKTIONSTYPE: " LK-TRANS-TYPE
+                   GO TO 2100-OPDATER-SALDO-EXIT
+           END-EVALUATE
+
+           REWRITE KUNDE-POST
+               INVALID KEY
+                   DISPLAY "KUNNE IKKE OPDATERE SALDO: " Kunde-id
+               NOT INVALID KEY
+                   ADD 1 TO TP-LOEBENUMMER
+                   MOVE LK-KUNDE-ID   TO TRANS-KUNDE-ID
+                   MOVE TP-LOEBENUMMER TO TRANS-LOEBENUMMER
+                   MOVE LK-DATO       TO TRANS-DATO
+                   MOVE LK-TRANS-TYPE TO TRANS-TYPE
+                   MOVE LK-BELOEB     TO TRANS-BELOEB
+                   MOVE Balance       TO TRANS-SALDO-EFTER
+                   WRITE TRANSAKTION-POST
+                   MOVE "J" TO LK-GYLDIG
+           END-REWRITE.
+
+       2100-OPDATER-SALDO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 9000-LUK-FILER                                                 *
+      *----------------------------------------------------------------*
+       9000-LUK-FILER.
+           CLOSE KUNDER-FIL
+           CLOSE TRANSAKTION-FIL
+           MOVE "J" TO LK-GYLDIG.
+
+       9000-LUK-FILER-EXIT.
+           EXIT.
