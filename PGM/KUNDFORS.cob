@@ -0,0 +1,128 @@
+      *================================================================*
+      * IDENTIFICATION DIVISION.                                       *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    KUNDFORS.
+       AUTHOR.        KUNDEKONTOR-IT.
+       INSTALLATION.  KUNDEKONTOR-DRIFT.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY                                          *
+      *   DATO        INIT  BESKRIVELSE                               *
+      *   2026-08-09  JAK   Nyt program. Online-forespoergsel paa en   *
+      *                     kunde via Kunde-id, til brug ved skranken  *
+      *                     og telefonisk kundeservice.                *
+      *----------------------------------------------------------------*
+
+      *================================================================*
+      * ENVIRONMENT DIVISION.                                          *
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KUNDER-FIL ASSIGN TO "KUNDER"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Kunde-id
+               FILE STATUS IS KF-KUNDER-STATUS.
+
+      *================================================================*
+      * DATA DIVISION.                                                 *
+      *================================================================*
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KUNDER-FIL.
+           COPY "KUNDER.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  KF-KUNDER-STATUS          PIC X(2) VALUE "00".
+       01  KF-FAERDIG-SW             PIC X(1) VALUE "N".
+           88  KF-FAERDIG                     VALUE "J".
+       01  KF-SOEGE-ID               PIC X(10) VALUE SPACES.
+       01  KF-BALANCE-EDIT           PIC Z,ZZZ,ZZZ,ZZ9.99- VALUE ZERO.
+       01  KF-RENTESATS-EDIT         PIC Z9.9999           VALUE ZERO.
+
+      *================================================================*
+      * PROCEDURE DIVISION.                                            *
+      *================================================================*
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCES-FORESPOERGSEL
+               UNTIL KF-FAERDIG
+           PERFORM 9999-TERMINATE
+           GOBACK.
+
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE                                                *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           DISPLAY "=== KUNDEFORESPOERGSEL ==="
+           OPEN INPUT KUNDER-FIL.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2000-PROCES-FORESPOERGSEL                                      *
+      *----------------------------------------------------------------*
+       2000-PROCES-FORESPOERGSEL.
+           DISPLAY " "
+           DISPLAY "KUNDE-ID (BLANK = AFSLUT): "
+           ACCEPT KF-SOEGE-ID
+           IF KF-SOEGE-ID = SPACES
+               MOVE "J" TO KF-FAERDIG-SW
+           ELSE
+               MOVE KF-SOEGE-ID TO Kunde-id
+               READ KUNDER-FIL
+                   INVALID KEY
+                       DISPLAY "KUNDE-ID FINDES IKKE: " KF-SOEGE-ID
+                   NOT INVALID KEY
+                       PERFORM 2100-VIS-KUNDE
+               END-READ
+           END-IF.
+
+       2000-PROCES-FORESPOERGSEL-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2100-VIS-KUNDE                                                 *
+      *----------------------------------------------------------------*
+       2100-VIS-KUNDE.
+           IF REC-SLETTET
+               DISPLAY "KUNDE " Kunde-id " ER SLETTET"
+           ELSE
+               MOVE Balance    TO KF-BALANCE-EDIT
+               MOVE RENTESATS  TO KF-RENTESATS-EDIT
+               DISPLAY "KUNDE-ID:     " Kunde-id
+               DISPLAY "NAVN:         " Navn
+               DISPLAY "ADRESSE:      " VEJNAVN " " HUSNR " " ETAGE
+                       " " SIDE
+               DISPLAY "BY:           " POSTNR " " BYNAVN
+               DISPLAY "LAND:         " LANDE-KODE
+               DISPLAY "TELEFON:      " TELEFON
+               DISPLAY "EMAIL:        " EMAIL
+               DISPLAY "KONTONUMMER:  " Kontonummer
+               DISPLAY "VALUTAKODE:   " Valutakode
+               DISPLAY "SALDO:        " KF-BALANCE-EDIT
+               DISPLAY "KONTOTYPE:    " ACCOUNT-TYPE
+               DISPLAY "RENTESATS:    " KF-RENTESATS-EDIT
+           END-IF.
+
+       2100-VIS-KUNDE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 9999-TERMINATE                                                 *
+      *----------------------------------------------------------------*
+       9999-TERMINATE.
+           CLOSE KUNDER-FIL.
+
+       9999-TERMINATE-EXIT.
+           EXIT.
