@@ -0,0 +1,318 @@
+      *================================================================*
+      * IDENTIFICATION DIVISION.                                       *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    KUNDCSV.
+       AUTHOR.        KUNDEKONTOR-IT.
+       INSTALLATION.  KUNDEKONTOR-DRIFT.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY                                          *
+      *   DATO        INIT  BESKRIVELSE                               *
+      *   2026-08-09  JAK   Nyt program. Eksporterer alle aktive       *
+      *                     kunder fra KUNDER-filen til en            *
+      *                     kommasepareret fil til brug for det        *
+      *                     eksterne CRM-system. CSV-filen skrives     *
+      *                     som LINE SEQUENTIAL, saa den kan laeses    *
+      *                     uden om COBOL af modtagersystemet - de     *
+      *                     oevrige sekventielle filer i dette system  *
+      *                     laeses kun tilbage af andre COBOL-         *
+      *                     programmer og har derfor ikke haft brug    *
+      *                     for det foer nu.                          *
+      *   2026-08-09  JAK   Rettet 1000-INITIALIZE til at bygge        *
+      *                     headerraekken i en enkelt STRING og skrive *
+      *                     den med et enkelt WRITE - tre separate     *
+      *                     WRITEs gav tre headerlinjer i stedet for   *
+      *                     en.                                       *
+      *   2026-08-09  JAK   Tilfoejet 3050-VENSTREJUSTER-FELT - de     *
+      *                     numerisk-redigerede BALANCE/RENTESATS-     *
+      *                     kolonner beholdt deres foranstillede       *
+      *                     blanke, da 3100-FIND-LAENGDE kun beskaerer *
+      *                     efterstillede blanke.                      *
+      *   2026-08-09  JAK   Raekken daekkede kun 15 af KUNDER-filens    *
+      *                     felter. Tilfoejet NAVN, REC-STATUS,        *
+      *                     LUKKET-DATO, ANONYMISERET, ETAGE, SIDE,     *
+      *                     ADRESSE-GYLDIG-FRA, BALANCE-LINJE og        *
+      *                     OVERTRAEKSGRAENSE til baade header og      *
+      *                     2100-SKRIV-RAEKKE, saa CRM-systemet faar    *
+      *                     samtlige felter med, herunder GDPR-flaget  *
+      *                     og kassekreditgraensen.                    *
+      *----------------------------------------------------------------*
+
+      *================================================================*
+      * ENVIRONMENT DIVISION.                                          *
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KUNDER-FIL ASSIGN TO "KUNDER"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS Kunde-id
+               FILE STATUS IS KC-KUNDER-STATUS.
+
+           SELECT CSV-FIL ASSIGN TO "KUNDECSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS KC-CSV-STATUS.
+
+      *================================================================*
+      * DATA DIVISION.                                                 *
+      *================================================================*
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KUNDER-FIL.
+           COPY "KUNDER.cpy".
+
+       FD  CSV-FIL.
+       01  CSV-LINJE                 PIC X(300).
+
+       WORKING-STORAGE SECTION.
+       01  KC-KUNDER-STATUS          PIC X(2) VALUE "00".
+       01  KC-CSV-STATUS             PIC X(2) VALUE "00".
+       01  KC-SLUT-SW                PIC X(1) VALUE "N".
+           88  KC-SLUT                        VALUE "J".
+       01  KC-ANTAL-EKSPORTERET      PIC 9(7) VALUE ZERO.
+
+       01  KC-CSV-LINJE              PIC X(300) VALUE SPACES.
+       01  KC-PTR                    PIC 9(3)  COMP VALUE 1.
+       01  KC-INPUT-FELT             PIC X(50) VALUE SPACES.
+       01  KC-INPUT-FELT-RAA         PIC X(50) VALUE SPACES.
+       01  KC-FELT-LAENGDE           PIC 9(2)  COMP VALUE ZERO.
+       01  KC-FELT-START             PIC 9(2)  COMP VALUE ZERO.
+
+       01  KC-BALANCE-EDIT           PIC -(9)9.99 VALUE ZERO.
+       01  KC-RENTESATS-EDIT         PIC -9.9(4)  VALUE ZERO.
+       01  KC-OVERTRAEK-EDIT         PIC Z(6)9.99 VALUE ZERO.
+
+      *================================================================*
+      * PROCEDURE DIVISION.                                            *
+      *================================================================*
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCES-KUNDER
+               UNTIL KC-SLUT
+           PERFORM 9999-TERMINATE
+           GOBACK.
+
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE                                                *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT KUNDER-FIL
+           OPEN OUTPUT CSV-FIL
+           MOVE SPACES TO CSV-LINJE
+           STRING "KUNDE-ID,FORNAVN,EFTERNAVN,VEJNAVN,HUSNR,BYNAVN,"
+                   DELIMITED BY SIZE
+                  "POSTNR,LANDE-KODE,TELEFON,EMAIL,KONTONUMMER,"
+                   DELIMITED BY SIZE
+                  "VALUTAKODE,BALANCE,ACCOUNT-TYPE,RENTESATS,"
+                   DELIMITED BY SIZE
+                  "NAVN,REC-STATUS,LUKKET-DATO,ANONYMISERET,ETAGE,"
+                   DELIMITED BY SIZE
+                  "SIDE,ADRESSE-GYLDIG-FRA,BALANCE-LINJE,"
+                   DELIMITED BY SIZE
+                  "OVERTRAEKSGRAENSE"
+                   DELIMITED BY SIZE
+               INTO CSV-LINJE
+           WRITE CSV-LINJE.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2000-PROCES-KUNDER                                             *
+      *----------------------------------------------------------------*
+       2000-PROCES-KUNDER.
+           READ KUNDER-FIL NEXT RECORD
+               AT END
+                   MOVE "J" TO KC-SLUT-SW
+               NOT AT END
+                   IF REC-AKTIV
+                       PERFORM 2100-SKRIV-RAEKKE
+                       ADD 1 TO KC-ANTAL-EKSPORTERET
+                   END-IF
+           END-READ.
+
+       2000-PROCES-KUNDER-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2100-SKRIV-RAEKKE - bygger en kommasepareret raekke af en      *
+      * kundes felter og skriver den til CSV-filen.                    *
+      *----------------------------------------------------------------*
+       2100-SKRIV-RAEKKE.
+           MOVE SPACES TO KC-CSV-LINJE
+           MOVE 1 TO KC-PTR
+
+           MOVE Kunde-id    TO KC-INPUT-FELT
+           PERFORM 3000-TILFOEJ-FELT
+           MOVE Fornavn     TO KC-INPUT-FELT
+           PERFORM 3000-TILFOEJ-FELT
+           MOVE Efternavn   TO KC-INPUT-FELT
+           PERFORM 3000-TILFOEJ-FELT
+           MOVE VEJNAVN     TO KC-INPUT-FELT
+           PERFORM 3000-TILFOEJ-FELT
+           MOVE HUSNR       TO KC-INPUT-FELT
+           PERFORM 3000-TILFOEJ-FELT
+           MOVE BYNAVN      TO KC-INPUT-FELT
+           PERFORM 3000-TILFOEJ-FELT
+           MOVE POSTNR      TO KC-INPUT-FELT
+           PERFORM 3000-TILFOEJ-FELT
+           MOVE LANDE-KODE  TO KC-INPUT-FELT
+           PERFORM 3000-TILFOEJ-FELT
+           MOVE TELEFON     TO KC-INPUT-FELT
+           PERFORM 3000-TILFOEJ-FELT
+           MOVE EMAIL       TO KC-INPUT-FELT
+           PERFORM 3000-TILFOEJ-FELT
+           MOVE Kontonummer TO KC-INPUT-FELT
+           PERFORM 3000-TILFOEJ-FELT
+           MOVE Valutakode  TO KC-INPUT-FELT
+           PERFORM 3000-TILFOEJ-FELT
+
+           MOVE Balance TO KC-BALANCE-EDIT
+           MOVE KC-BALANCE-EDIT TO KC-INPUT-FELT
+           PERFORM 3050-VENSTREJUSTER-FELT
+           PERFORM 3000-TILFOEJ-FELT
+
+           MOVE ACCOUNT-TYPE TO KC-INPUT-FELT
+           PERFORM 3000-TILFOEJ-FELT
+
+           MOVE RENTESATS TO KC-RENTESATS-EDIT
+           MOVE KC-RENTESATS-EDIT TO KC-INPUT-FELT
+           PERFORM 3050-VENSTREJUSTER-FELT
+           PERFORM 3000-TILFOEJ-FELT
+
+           MOVE Navn         TO KC-INPUT-FELT
+           PERFORM 3000-TILFOEJ-FELT
+           MOVE REC-STATUS   TO KC-INPUT-FELT
+           PERFORM 3000-TILFOEJ-FELT
+           MOVE LUKKET-DATO  TO KC-INPUT-FELT
+           PERFORM 3000-TILFOEJ-FELT
+           MOVE ANONYMISERET TO KC-INPUT-FELT
+           PERFORM 3000-TILFOEJ-FELT
+           MOVE ETAGE        TO KC-INPUT-FELT
+           PERFORM 3000-TILFOEJ-FELT
+           MOVE SIDE         TO KC-INPUT-FELT
+           PERFORM 3000-TILFOEJ-FELT
+           MOVE ADRESSE-GYLDIG-FRA TO KC-INPUT-FELT
+           PERFORM 3000-TILFOEJ-FELT
+           MOVE Balance-linje TO KC-INPUT-FELT
+           PERFORM 3000-TILFOEJ-FELT
+
+           MOVE OVERTRAEKSGRAENSE TO KC-OVERTRAEK-EDIT
+           MOVE KC-OVERTRAEK-EDIT TO KC-INPUT-FELT
+           PERFORM 3050-VENSTREJUSTER-FELT
+           PERFORM 4000-TILFOEJ-SIDSTE-FELT
+
+           MOVE KC-CSV-LINJE TO CSV-LINJE
+           WRITE CSV-LINJE.
+
+       2100-SKRIV-RAEKKE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 3000-TILFOEJ-FELT - beskaerer efterstillede blanke fra         *
+      * KC-INPUT-FELT og tilfoejer det samt et komma til raekken.      *
+      * Kaldes for hvert felt paa naer det sidste i raekken.           *
+      *----------------------------------------------------------------*
+       3000-TILFOEJ-FELT.
+           IF KC-INPUT-FELT = SPACES
+               MOVE ZERO TO KC-FELT-LAENGDE
+           ELSE
+               PERFORM 3100-FIND-LAENGDE
+           END-IF
+           IF KC-FELT-LAENGDE > ZERO
+               STRING KC-INPUT-FELT(1:KC-FELT-LAENGDE)
+                   DELIMITED BY SIZE
+                   INTO KC-CSV-LINJE
+                   WITH POINTER KC-PTR
+           END-IF
+           STRING "," DELIMITED BY SIZE
+               INTO KC-CSV-LINJE
+               WITH POINTER KC-PTR.
+
+       3000-TILFOEJ-FELT-EXIT.
+           EXIT.
+
+       3100-FIND-LAENGDE.
+           MOVE 50 TO KC-FELT-LAENGDE
+           PERFORM 3110-TRIM-BLANK
+               UNTIL KC-INPUT-FELT(KC-FELT-LAENGDE:1) NOT = SPACE
+               OR KC-FELT-LAENGDE = 1.
+
+       3100-FIND-LAENGDE-EXIT.
+           EXIT.
+
+       3110-TRIM-BLANK.
+           SUBTRACT 1 FROM KC-FELT-LAENGDE.
+
+       3110-TRIM-BLANK-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 3050-VENSTREJUSTER-FELT - numerisk-redigerede felter (BALANCE, *
+      * RENTESATS) er hoejrestillede med foranstillede blanke fra      *
+      * fortegns-/nulundertrykkelsen. Skubber indholdet af             *
+      * KC-INPUT-FELT til venstre foer det sendes gennem               *
+      * 3000-TILFOEJ-FELT/4000-TILFOEJ-SIDSTE-FELT, saa CSV-kolonnen   *
+      * ikke faar foranstillede blanke.                                *
+      *----------------------------------------------------------------*
+       3050-VENSTREJUSTER-FELT.
+           MOVE 1 TO KC-FELT-START
+           PERFORM 3060-FIND-START
+               UNTIL KC-INPUT-FELT(KC-FELT-START:1) NOT = SPACE
+               OR KC-FELT-START = 50
+           IF KC-FELT-START > 1
+               MOVE KC-INPUT-FELT TO KC-INPUT-FELT-RAA
+               MOVE SPACES TO KC-INPUT-FELT
+               MOVE KC-INPUT-FELT-RAA(KC-FELT-START:51 - KC-FELT-START)
+                   TO KC-INPUT-FELT
+           END-IF.
+
+       3050-VENSTREJUSTER-FELT-EXIT.
+           EXIT.
+
+       3060-FIND-START.
+           ADD 1 TO KC-FELT-START.
+
+       3060-FIND-START-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 4000-TILFOEJ-SIDSTE-FELT - som 3000-TILFOEJ-FELT, men uden     *
+      * afsluttende komma, til raekkens sidste felt.                   *
+      *----------------------------------------------------------------*
+       4000-TILFOEJ-SIDSTE-FELT.
+           IF KC-INPUT-FELT = SPACES
+               MOVE ZERO TO KC-FELT-LAENGDE
+           ELSE
+               PERFORM 3100-FIND-LAENGDE
+           END-IF
+           IF KC-FELT-LAENGDE > ZERO
+               STRING KC-INPUT-FELT(1:KC-FELT-LAENGDE)
+                   DELIMITED BY SIZE
+                   INTO KC-CSV-LINJE
+                   WITH POINTER KC-PTR
+           END-IF.
+
+       4000-TILFOEJ-SIDSTE-FELT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 9999-TERMINATE                                                 *
+      *----------------------------------------------------------------*
+       9999-TERMINATE.
+           DISPLAY "ANTAL KUNDER EKSPORTERET TIL CSV: "
+                   KC-ANTAL-EKSPORTERET
+           CLOSE KUNDER-FIL
+           CLOSE CSV-FIL.
+
+       9999-TERMINATE-EXIT.
+           EXIT.
