@@ -0,0 +1,189 @@
+      *================================================================*
+      * IDENTIFICATION DIVISION.                                       *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    KUNDLABL.
+       AUTHOR.        KUNDEKONTOR-IT.
+       INSTALLATION.  KUNDEKONTOR-DRIFT.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY                                          *
+      *   DATO        INIT  BESKRIVELSE                               *
+      *   2026-08-09  JAK   Nyt program. Udskriver adresselabels for   *
+      *                     alle aktive kunder til brug for udsendelse *
+      *                     af kontoudtog pr. post, bygget ud fra      *
+      *                     samme ADDRESSE-gruppe som resten af        *
+      *                     systemet allerede bruger.                  *
+      *   2026-08-09  JAK   Tilfoejet Balance-linje til labelen, saa   *
+      *                     saldoen fremgaar sammen med adressen.      *
+      *----------------------------------------------------------------*
+
+      *================================================================*
+      * ENVIRONMENT DIVISION.                                          *
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KUNDER-FIL ASSIGN TO "KUNDER"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS Kunde-id
+               FILE STATUS IS KL-KUNDER-STATUS.
+
+      *================================================================*
+      * DATA DIVISION.                                                 *
+      *================================================================*
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KUNDER-FIL.
+           COPY "KUNDER.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  KL-KUNDER-STATUS          PIC X(2) VALUE "00".
+       01  KL-SLUT-SW                PIC X(1) VALUE "N".
+           88  KL-SLUT                        VALUE "J".
+       01  KL-ANTAL-LABELS           PIC 9(7) VALUE ZERO.
+
+       01  KL-LABEL-LINJE            PIC X(60) VALUE SPACES.
+       01  KL-PTR                    PIC 9(3)  COMP VALUE 1.
+       01  KL-INPUT-FELT             PIC X(40) VALUE SPACES.
+       01  KL-FELT-LAENGDE           PIC 9(2)  COMP VALUE ZERO.
+       01  KL-BALANCE-EDIT           PIC Z,ZZZ,ZZ9.99- VALUE ZERO.
+       01  KL-BALANCE-LINJE          PIC X(30) VALUE SPACES.
+
+      *================================================================*
+      * PROCEDURE DIVISION.                                            *
+      *================================================================*
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           OPEN INPUT KUNDER-FIL
+           PERFORM 2000-PROCES-KUNDER
+               UNTIL KL-SLUT
+           CLOSE KUNDER-FIL
+           DISPLAY " "
+           DISPLAY "ANTAL LABELS UDSKREVET: " KL-ANTAL-LABELS
+           GOBACK.
+
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2000-PROCES-KUNDER                                             *
+      *----------------------------------------------------------------*
+       2000-PROCES-KUNDER.
+           READ KUNDER-FIL NEXT RECORD
+               AT END
+                   MOVE "J" TO KL-SLUT-SW
+               NOT AT END
+                   IF REC-AKTIV
+                       PERFORM 2100-SKRIV-LABEL
+                       ADD 1 TO KL-ANTAL-LABELS
+                   END-IF
+           END-READ.
+
+       2000-PROCES-KUNDER-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2100-SKRIV-LABEL - udskriver en adresselabel paa fire linjer,  *
+      * svarende til en standard kontoudtogskuvert.                    *
+      *----------------------------------------------------------------*
+       2100-SKRIV-LABEL.
+           DISPLAY "----------------------------------------"
+           MOVE Navn TO KL-INPUT-FELT
+           PERFORM 3000-SKRIV-ORD-LINJE
+
+           MOVE SPACES TO KL-LABEL-LINJE
+           MOVE 1 TO KL-PTR
+           MOVE VEJNAVN TO KL-INPUT-FELT
+           PERFORM 3100-TILFOEJ-ORD
+           MOVE HUSNR TO KL-INPUT-FELT
+           PERFORM 3100-TILFOEJ-ORD
+           IF ETAGE NOT = SPACES
+               MOVE ETAGE TO KL-INPUT-FELT
+               PERFORM 3100-TILFOEJ-ORD
+           END-IF
+           IF SIDE NOT = SPACES
+               MOVE SIDE TO KL-INPUT-FELT
+               PERFORM 3100-TILFOEJ-ORD
+           END-IF
+           DISPLAY KL-LABEL-LINJE
+
+           MOVE SPACES TO KL-LABEL-LINJE
+           MOVE 1 TO KL-PTR
+           MOVE POSTNR TO KL-INPUT-FELT
+           PERFORM 3100-TILFOEJ-ORD
+           MOVE BYNAVN TO KL-INPUT-FELT
+           PERFORM 3100-TILFOEJ-ORD
+           DISPLAY KL-LABEL-LINJE
+
+           IF LANDE-KODE NOT = "DK" AND LANDE-KODE NOT = SPACES
+               DISPLAY LANDE-KODE
+           END-IF
+
+           MOVE Balance TO KL-BALANCE-EDIT
+           STRING "SALDO: " DELIMITED BY SIZE
+                  KL-BALANCE-EDIT DELIMITED BY SIZE
+                  INTO KL-BALANCE-LINJE
+           DISPLAY KL-BALANCE-LINJE.
+
+       2100-SKRIV-LABEL-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 3000-SKRIV-ORD-LINJE - beskaerer KL-INPUT-FELT og udskriver    *
+      * det alene paa sin egen linje (brugt til navnelinjen).          *
+      *----------------------------------------------------------------*
+       3000-SKRIV-ORD-LINJE.
+           PERFORM 3200-FIND-LAENGDE
+           IF KL-FELT-LAENGDE > ZERO
+               DISPLAY KL-INPUT-FELT(1:KL-FELT-LAENGDE)
+           ELSE
+               DISPLAY " "
+           END-IF.
+
+       3000-SKRIV-ORD-LINJE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 3100-TILFOEJ-ORD - beskaerer KL-INPUT-FELT og tilfoejer det,   *
+      * med et enkelt mellemrum foer, til den loebende label-linje.    *
+      *----------------------------------------------------------------*
+       3100-TILFOEJ-ORD.
+           PERFORM 3200-FIND-LAENGDE
+           IF KL-FELT-LAENGDE > ZERO
+               IF KL-PTR > 1
+                   STRING " " DELIMITED BY SIZE
+                       INTO KL-LABEL-LINJE
+                       WITH POINTER KL-PTR
+               END-IF
+               STRING KL-INPUT-FELT(1:KL-FELT-LAENGDE)
+                   DELIMITED BY SIZE
+                   INTO KL-LABEL-LINJE
+                   WITH POINTER KL-PTR
+           END-IF.
+
+       3100-TILFOEJ-ORD-EXIT.
+           EXIT.
+
+       3200-FIND-LAENGDE.
+           IF KL-INPUT-FELT = SPACES
+               MOVE ZERO TO KL-FELT-LAENGDE
+           ELSE
+               MOVE 40 TO KL-FELT-LAENGDE
+               PERFORM 3210-TRIM-BLANK
+                   UNTIL KL-INPUT-FELT(KL-FELT-LAENGDE:1) NOT = SPACE
+                   OR KL-FELT-LAENGDE = 1
+           END-IF.
+
+       3200-FIND-LAENGDE-EXIT.
+           EXIT.
+
+       3210-TRIM-BLANK.
+           SUBTRACT 1 FROM KL-FELT-LAENGDE.
+
+       3210-TRIM-BLANK-EXIT.
+           EXIT.
