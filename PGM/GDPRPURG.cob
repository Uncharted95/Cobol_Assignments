@@ -0,0 +1,233 @@
+      *================================================================*
+      * IDENTIFICATION DIVISION.                                       *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GDPRPURG.
+       AUTHOR.        KUNDEKONTOR-IT.
+       INSTALLATION.  KUNDEKONTOR-DRIFT.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY                                          *
+      *   DATO        INIT  BESKRIVELSE                               *
+      *   2026-08-09  JAK   Nyt program. Anonymiserer personoplysninger *
+      *                     paa kunder der har vaeret lukket (logisk   *
+      *                     slettet i KUNDVED) laengere end den         *
+      *                     fastsatte opbevaringsperiode, saa systemet  *
+      *                     lever op til GDPR's princip om               *
+      *                     opbevaringsbegraensning. Kontooplysninger   *
+      *                     (Kontonummer, Balance, ACCOUNT-TYPE,        *
+      *                     RENTESATS) beroeres ikke, da de skal         *
+      *                     bevares af hensyn til den regnskabsmaessige  *
+      *                     revisionspligt.                             *
+      *   2026-08-09  JAK   Programmet koeres nu ud fra en indlaest     *
+      *                     liste af Kunde-id'er fra databeskyttelses-  *
+      *                     ansvarlig, i stedet for at gennemgribe hele *
+      *                     KUNDER-filen paa egen haand. Opbevarings-   *
+      *                     perioden bevares som en kontrol, der        *
+      *                     springer over enhver listet kunde der       *
+      *                     endnu ikke har passeret skaeringsdatoen.    *
+      *                     Hver anonymisering skrives nu ogsaa til     *
+      *                     AUDIT-FIL, saa der findes et revisionsspor  *
+      *                     for hvad der er anonymiseret og hvornaar.   *
+      *----------------------------------------------------------------*
+
+      *================================================================*
+      * ENVIRONMENT DIVISION.                                          *
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KUNDE-LISTE-FIL ASSIGN TO "GDPRLISTE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS GP-LISTE-STATUS.
+
+           SELECT KUNDER-FIL ASSIGN TO "KUNDER"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Kunde-id
+               FILE STATUS IS GP-KUNDER-STATUS.
+
+           SELECT AUDIT-FIL ASSIGN TO "KUNDAUDIT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS GP-AUDIT-STATUS.
+
+      *================================================================*
+      * DATA DIVISION.                                                 *
+      *================================================================*
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KUNDE-LISTE-FIL.
+           COPY "GDPRLST.cpy".
+
+       FD  KUNDER-FIL.
+           COPY "KUNDER.cpy".
+
+       FD  AUDIT-FIL.
+           COPY "AUDIT.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  GP-LISTE-STATUS           PIC X(2) VALUE "00".
+       01  GP-KUNDER-STATUS          PIC X(2) VALUE "00".
+       01  GP-AUDIT-STATUS           PIC X(2) VALUE "00".
+       01  GP-SLUT-SW                PIC X(1) VALUE "N".
+           88  GP-SLUT                        VALUE "J".
+
+       01  GP-OPBEVARINGSAAR         PIC 9(2)  COMP VALUE 5.
+       01  GP-DAGS-DATO              PIC 9(8)  VALUE ZERO.
+       01  GP-CUTOFF-DATO            PIC 9(8)  VALUE ZERO.
+
+       01  GP-ANTAL-GENNEMGAAET      PIC 9(7) VALUE ZERO.
+       01  GP-ANTAL-ANONYMISERET     PIC 9(7) VALUE ZERO.
+       01  GP-ANTAL-SPRINGET-OVER    PIC 9(7) VALUE ZERO.
+       01  GP-ANTAL-IKKE-FUNDET      PIC 9(7) VALUE ZERO.
+
+       01  GP-AUDIT-DATOTID.
+           02  GP-AUDIT-DATO         PIC 9(8) VALUE ZERO.
+           02  GP-AUDIT-TID          PIC 9(6) VALUE ZERO.
+       01  GP-AUDIT-TID-FULD         PIC 9(8) VALUE ZERO.
+
+      *================================================================*
+      * PROCEDURE DIVISION.                                            *
+      *================================================================*
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCES-KUNDER
+               UNTIL GP-SLUT
+           PERFORM 9999-TERMINATE
+           GOBACK.
+
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE - beregner skaeringsdatoen: lukkede konti med  *
+      * en LUKKET-DATO foer denne dato er klar til anonymisering.      *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT KUNDE-LISTE-FIL
+           OPEN I-O KUNDER-FIL
+           OPEN EXTEND AUDIT-FIL
+           IF GP-AUDIT-STATUS = "35"
+               CLOSE AUDIT-FIL
+               OPEN OUTPUT AUDIT-FIL
+               CLOSE AUDIT-FIL
+               OPEN EXTEND AUDIT-FIL
+           END-IF
+           ACCEPT GP-DAGS-DATO FROM DATE YYYYMMDD
+           COMPUTE GP-CUTOFF-DATO =
+                   GP-DAGS-DATO - (GP-OPBEVARINGSAAR * 10000)
+           DISPLAY "=== GDPR-ANONYMISERING AF LUKKEDE KONTI ==="
+           DISPLAY "SKAERINGSDATO (LUKKET FOER): " GP-CUTOFF-DATO.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2000-PROCES-KUNDER - laeser den indlaeste liste af Kunde-id'er *
+      * og slaar hver enkelt op i KUNDER-filen.                        *
+      *----------------------------------------------------------------*
+       2000-PROCES-KUNDER.
+           READ KUNDE-LISTE-FIL
+               AT END
+                   MOVE "J" TO GP-SLUT-SW
+               NOT AT END
+                   ADD 1 TO GP-ANTAL-GENNEMGAAET
+                   PERFORM 2050-SLAA-KUNDE-OP
+           END-READ.
+
+       2000-PROCES-KUNDER-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2050-SLAA-KUNDE-OP                                             *
+      *----------------------------------------------------------------*
+       2050-SLAA-KUNDE-OP.
+           MOVE GL-KUNDE-ID TO Kunde-id
+           READ KUNDER-FIL
+               INVALID KEY
+                   ADD 1 TO GP-ANTAL-IKKE-FUNDET
+                   DISPLAY "KUNDE FINDES IKKE: " GL-KUNDE-ID
+               NOT INVALID KEY
+                   IF REC-SLETTET
+                       AND NOT REC-ANONYMISERET
+                       AND LUKKET-DATO > ZERO
+                       AND LUKKET-DATO < GP-CUTOFF-DATO
+                       PERFORM 2100-ANONYMISER-KUNDE
+                   ELSE
+                       ADD 1 TO GP-ANTAL-SPRINGET-OVER
+                       DISPLAY "SPRINGER OVER (IKKE KLAR TIL "
+                               "ANONYMISERING): " GL-KUNDE-ID
+                   END-IF
+           END-READ.
+
+       2050-SLAA-KUNDE-OP-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2100-ANONYMISER-KUNDE - overskriver personoplysningerne med    *
+      * generiske vaerdier, men lader Kunde-id og kontooplysningerne   *
+      * staa, saa regnskabet forbliver foelgeligt.                     *
+      *----------------------------------------------------------------*
+       2100-ANONYMISER-KUNDE.
+           MOVE "ANONYMISERET"   TO Fornavn
+           MOVE "ANONYMISERET"   TO Efternavn
+           MOVE "ANONYMISERET"   TO Navn
+           MOVE SPACES           TO VEJNAVN
+           MOVE SPACES           TO HUSNR
+           MOVE SPACES           TO ETAGE
+           MOVE SPACES           TO SIDE
+           MOVE SPACES           TO BYNAVN
+           MOVE SPACES           TO POSTNR
+           MOVE SPACES           TO LANDE-KODE
+           MOVE SPACES           TO TELEFON
+           MOVE SPACES           TO EMAIL
+           MOVE "J"              TO ANONYMISERET
+           REWRITE KUNDE-POST
+               INVALID KEY
+                   DISPLAY "KUNNE IKKE ANONYMISERE: " Kunde-id
+               NOT INVALID KEY
+                   ADD 1 TO GP-ANTAL-ANONYMISERET
+                   PERFORM 2200-SKRIV-AUDIT-POST
+           END-REWRITE.
+
+       2100-ANONYMISER-KUNDE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2200-SKRIV-AUDIT-POST - laegger et revisionsspor for hvornaar  *
+      * og hvilken kunde der er blevet anonymiseret.                   *
+      *----------------------------------------------------------------*
+       2200-SKRIV-AUDIT-POST.
+           MOVE Kunde-id            TO AUDIT-KUNDE-ID
+           MOVE "G"                 TO AUDIT-HANDLING
+           MOVE "GDPR-ANONYM"       TO AUDIT-FELTNAVN
+           MOVE SPACES              TO AUDIT-GAMMEL-VAERDI
+           MOVE SPACES              TO AUDIT-NY-VAERDI
+           MOVE GP-DAGS-DATO        TO GP-AUDIT-DATO
+           ACCEPT GP-AUDIT-TID-FULD FROM TIME
+           MOVE GP-AUDIT-TID-FULD(1:6) TO GP-AUDIT-TID
+           MOVE GP-AUDIT-DATOTID    TO AUDIT-TIDSSTEMPEL
+           MOVE "GDPRPURG"          TO AUDIT-BRUGER-ID
+           WRITE AUDIT-POST.
+
+       2200-SKRIV-AUDIT-POST-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 9999-TERMINATE                                                 *
+      *----------------------------------------------------------------*
+       9999-TERMINATE.
+           DISPLAY "KUNDER GENNEMGAAET:      " GP-ANTAL-GENNEMGAAET
+           DISPLAY "KUNDER ANONYMISERET:     " GP-ANTAL-ANONYMISERET
+           DISPLAY "KUNDER SPRINGET OVER:    " GP-ANTAL-SPRINGET-OVER
+           DISPLAY "KUNDER IKKE FUNDET:      " GP-ANTAL-IKKE-FUNDET
+           CLOSE KUNDE-LISTE-FIL
+           CLOSE KUNDER-FIL
+           CLOSE AUDIT-FIL.
+
+       9999-TERMINATE-EXIT.
+           EXIT.
