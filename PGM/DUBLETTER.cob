@@ -0,0 +1,147 @@
+      *================================================================*
+      * IDENTIFICATION DIVISION.                                       *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DUBLETTER.
+       AUTHOR.        KUNDEKONTOR-IT.
+       INSTALLATION.  KUNDEKONTOR-DRIFT.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY                                          *
+      *   DATO        INIT  BESKRIVELSE                               *
+      *   2026-08-09  JAK   Nyt program. Kunde-id er selve noeglen i   *
+      *                     KUNDER-filen, saa dubletter af Kunde-id    *
+      *                     kan ikke forekomme der - WRITE ... INVALID *
+      *                     KEY i KUNDVED stopper det allerede ved     *
+      *                     oprettelse. Dette program leder i stedet   *
+      *                     efter det samme Kontonummer genbrugt paa   *
+      *                     flere forskellige kunder, som INTET        *
+      *                     eksisterende program kontrollerer for.     *
+      *----------------------------------------------------------------*
+
+      *================================================================*
+      * ENVIRONMENT DIVISION.                                          *
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KUNDER-FIL ASSIGN TO "KUNDER"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS Kunde-id
+               FILE STATUS IS DU-KUNDER-STATUS.
+
+           SELECT SORT-FIL ASSIGN TO "SORTWK03".
+
+      *================================================================*
+      * DATA DIVISION.                                                 *
+      *================================================================*
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KUNDER-FIL.
+           COPY "KUNDER.cpy".
+
+       SD  SORT-FIL.
+           COPY "KUNDSRT.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  DU-KUNDER-STATUS          PIC X(2) VALUE "00".
+       01  DU-SLUT-KUNDER-SW         PIC X(1) VALUE "N".
+           88  DU-SLUT-KUNDER                 VALUE "J".
+       01  DU-SLUT-SORT-SW           PIC X(1) VALUE "N".
+           88  DU-SLUT-SORT                   VALUE "J".
+
+       01  DU-FORRIGE-KONTO          PIC X(20) VALUE SPACES.
+       01  DU-FORRIGE-KUNDE-ID       PIC X(10) VALUE SPACES.
+       01  DU-GRUPPE-FLAGGET-SW      PIC X(1)  VALUE "N".
+           88  DU-GRUPPE-FLAGGET               VALUE "J".
+       01  DU-ANTAL-KONTI-SET        PIC 9(7)  VALUE ZERO.
+       01  DU-ANTAL-DUBLET-KONTI     PIC 9(7)  VALUE ZERO.
+
+      *================================================================*
+      * PROCEDURE DIVISION.                                            *
+      *================================================================*
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           DISPLAY "=== DUBLETKONTROL - KONTONUMMER ==="
+           SORT SORT-FIL
+               ON ASCENDING KEY SRT-KONTONUMMER
+               INPUT PROCEDURE IS 2000-SORT-INPUT
+               OUTPUT PROCEDURE IS 3000-SORT-OUTPUT
+           DISPLAY "================================================="
+           DISPLAY "KONTONUMRE UNDERSOEGT:      " DU-ANTAL-KONTI-SET
+           DISPLAY "KONTONUMRE MED DUBLETTER:   " DU-ANTAL-DUBLET-KONTI
+           GOBACK.
+
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2000-SORT-INPUT                                                *
+      *----------------------------------------------------------------*
+       2000-SORT-INPUT.
+           OPEN INPUT KUNDER-FIL
+           PERFORM 2100-LAES-KUNDE
+               UNTIL DU-SLUT-KUNDER
+           CLOSE KUNDER-FIL.
+
+       2000-SORT-INPUT-EXIT.
+           EXIT.
+
+       2100-LAES-KUNDE.
+           READ KUNDER-FIL NEXT RECORD
+               AT END
+                   MOVE "J" TO DU-SLUT-KUNDER-SW
+               NOT AT END
+                   IF REC-AKTIV AND Kontonummer NOT = SPACES
+                       MOVE Efternavn   TO SRT-EFTERNAVN
+                       MOVE Fornavn     TO SRT-FORNAVN
+                       MOVE Kunde-id    TO SRT-KUNDE-ID
+                       MOVE Kontonummer TO SRT-KONTONUMMER
+                       MOVE Valutakode  TO SRT-VALUTAKODE
+                       MOVE Balance     TO SRT-BALANCE
+                       RELEASE SORT-REC
+                   END-IF
+           END-READ.
+
+       2100-LAES-KUNDE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 3000-SORT-OUTPUT - gennemgaar de sorterede konti og udskriver  *
+      * hver gruppe af Kunde-id'er der deler samme Kontonummer.        *
+      *----------------------------------------------------------------*
+       3000-SORT-OUTPUT.
+           PERFORM 3100-PROCES-SORT-REC
+               UNTIL DU-SLUT-SORT.
+
+       3000-SORT-OUTPUT-EXIT.
+           EXIT.
+
+       3100-PROCES-SORT-REC.
+           RETURN SORT-FIL
+               AT END
+                   MOVE "J" TO DU-SLUT-SORT-SW
+               NOT AT END
+                   ADD 1 TO DU-ANTAL-KONTI-SET
+                   IF SRT-KONTONUMMER = DU-FORRIGE-KONTO
+                       IF NOT DU-GRUPPE-FLAGGET
+                           DISPLAY "DUBLET KONTONUMMER: "
+                                   DU-FORRIGE-KONTO
+                           DISPLAY "   KUNDE-ID: " DU-FORRIGE-KUNDE-ID
+                           MOVE "J" TO DU-GRUPPE-FLAGGET-SW
+                           ADD 1 TO DU-ANTAL-DUBLET-KONTI
+                       END-IF
+                       DISPLAY "   KUNDE-ID: " SRT-KUNDE-ID
+                   ELSE
+                       MOVE "N" TO DU-GRUPPE-FLAGGET-SW
+                   END-IF
+                   MOVE SRT-KONTONUMMER TO DU-FORRIGE-KONTO
+                   MOVE SRT-KUNDE-ID    TO DU-FORRIGE-KUNDE-ID
+           END-RETURN.
+
+       3100-PROCES-SORT-REC-EXIT.
+           EXIT.
