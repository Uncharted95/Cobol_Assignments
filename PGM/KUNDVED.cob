@@ -0,0 +1,601 @@
+      *================================================================*
+      * IDENTIFICATION DIVISION.                                       *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    KUNDVED.
+       AUTHOR.        KUNDEKONTOR-IT.
+       INSTALLATION.  KUNDEKONTOR-DRIFT.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY                                          *
+      *   DATE        INIT  BESKRIVELSE                               *
+      *   2026-08-09  JAK   Nyt program. Tilfoejer, aendrer og         *
+      *                     sletter (logisk) poster i KUNDER-filen,   *
+      *                     som hidtil kun blev sat op med haardkodede *
+      *                     MOVE-saetninger i Task2-5 programmerne.   *
+      *   2026-08-09  JAK   Tilfoejet kontrol af TELEFON/EMAIL via     *
+      *                     KONTAKVAL. Poster der fejler IBAN- eller   *
+      *                     kontaktkontrollen skrives til REJEKT-FIL   *
+      *                     i stedet for KUNDER-filen.                 *
+      *   2026-08-09  JAK   Tilfoejet kontrol af POSTNR/LANDE-KODE via *
+      *                     ADRESVAL i samme valideringstrin.          *
+      *   2026-08-09  JAK   NAVN udfyldes nu via NAVNNORM, saa det     *
+      *                     samlede navn altid er renset for dobbelte  *
+      *                     mellemrum.                                 *
+      *   2026-08-09  JAK   LUKKET-DATO saettes nu ved logisk sletning, *
+      *                     saa GDPRPURG senere kan se hvor lang tid    *
+      *                     en konto har vaeret lukket.                *
+      *   2026-08-09  JAK   OVERTRAEKSGRAENSE kan nu indtastes ved      *
+      *                     oprettelse - TRANSPOST bruger den til at   *
+      *                     tillade et kontrolleret overtraek.         *
+      *   2026-08-09  JAK   Tilfoejet revisionsspor - hvert insaet,    *
+      *                     aendring og sletning skriver nu foer/efter *
+      *                     vaerdier pr. felt til AUDIT-FIL.           *
+      *   2026-08-09  JAK   Aendres ADDRESSE ved en opdatering,        *
+      *                     sendes den gamle adresse nu til ADRHIST,   *
+      *                     saa den bevares med en gyldighedsperiode.  *
+      *   2026-08-09  JAK   Tilfoejet indtastning af ACCOUNT-TYPE og   *
+      *                     RENTESATS i 2510-ACCEPT-POST-DATA-NO-KEY - *
+      *                     de blev aldrig spurgt om, saa RENTEKOR's   *
+      *                     rentetilskrivning var reelt en no-op for   *
+      *                     alle kunder oprettet eller vedligeholdt    *
+      *                     via dette program.                        *
+      *   2026-08-09  JAK   AUDIT-FIL faar nu ogsaa foer/efter-vaerdi  *
+      *                     for LUKKET-DATO med, saa tidspunktet for   *
+      *                     en logisk sletning fremgaar af revisions-  *
+      *                     sporet.                                   *
+      *   2026-08-09  JAK   BALANCE kan ikke laengere indtastes frit   *
+      *                     ved en aendring - kun ved oprettelse, som  *
+      *                     aabningssaldo. Saldoen paa en eksisterende *
+      *                     konto skal fremover posteres via TRANSAKT/ *
+      *                     TRANSPOST, saa overtraeksgraensen kontrol- *
+      *                     leres og bevaegelsen havner i TRANSFIL til *
+      *                     DAGSAFST's afstemning. (KUNDVED og         *
+      *                     TRANSPOST kan ikke begge have KUNDER-filen *
+      *                     aabnet samtidig, saa selve posteringen kan *
+      *                     ikke ske indefra dette program).           *
+      *----------------------------------------------------------------*
+
+      *================================================================*
+      * ENVIRONMENT DIVISION.                                          *
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KUNDER-FIL ASSIGN TO "KUNDER"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Kunde-id
+               FILE STATUS IS KUNDER-STATUS.
+
+           SELECT REJEKT-FIL ASSIGN TO "KUNDREJ"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS REJEKT-STATUS.
+
+           SELECT AUDIT-FIL ASSIGN TO "KUNDAUDIT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS AUDIT-STATUS.
+
+      *================================================================*
+      * DATA DIVISION.                                                 *
+      *================================================================*
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KUNDER-FIL.
+           COPY "KUNDER.cpy".
+
+       FD  REJEKT-FIL.
+           COPY "REJEKT.cpy".
+
+       FD  AUDIT-FIL.
+           COPY "AUDIT.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  KUNDER-STATUS            PIC X(2)  VALUE "00".
+       01  REJEKT-STATUS            PIC X(2)  VALUE "00".
+       01  AUDIT-STATUS             PIC X(2)  VALUE "00".
+       01  KV-BRUGER-ID             PIC X(8)  VALUE SPACES.
+           COPY "KUNDER.cpy"
+               REPLACING ==KUNDE-POST==   BY ==KV-FOER-POST==
+                         ==Kunde-id==     BY ==KVF-KUNDE-ID==
+                         ==Fornavn==      BY ==KVF-FORNAVN==
+                         ==Efternavn==    BY ==KVF-EFTERNAVN==
+                         ==Navn==         BY ==KVF-NAVN==
+                         ==REC-STATUS==   BY ==KVF-REC-STATUS==
+                         ==REC-AKTIV==    BY ==KVF-REC-AKTIV==
+                         ==REC-SLETTET==  BY ==KVF-REC-SLETTET==
+                         ==LUKKET-DATO==  BY ==KVF-LUKKET-DATO==
+                         ==ADDRESSE==     BY ==KVF-ADDRESSE==
+                         ==VEJNAVN==      BY ==KVF-VEJNAVN==
+                         ==HUSNR==        BY ==KVF-HUSNR==
+                         ==ETAGE==        BY ==KVF-ETAGE==
+                         ==SIDE==         BY ==KVF-SIDE==
+                         ==BYNAVN==       BY ==KVF-BYNAVN==
+                         ==POSTNR==       BY ==KVF-POSTNR==
+                         ==LANDE-KODE==   BY ==KVF-LANDE-KODE==
+                         ==ADRESSE-GYLDIG-FRA==
+                             BY ==KVF-ADRESSE-GYLDIG-FRA==
+                         ==KONTAKT-INFO== BY ==KVF-KONTAKT-INFO==
+                         ==TELEFON==      BY ==KVF-TELEFON==
+                         ==EMAIL==        BY ==KVF-EMAIL==
+                         ==KONTOINFO==    BY ==KVF-KONTOINFO==
+                         ==Kontonummer==  BY ==KVF-KONTONUMMER==
+                         ==Valutakode==   BY ==KVF-VALUTAKODE==
+                         ==Balance-linje== BY ==KVF-BALANCE-LINJE==
+                         ==Balance==      BY ==KVF-BALANCE==
+                         ==ACCOUNT-TYPE== BY ==KVF-ACCOUNT-TYPE==
+                         ==ACCT-OPSPARING== BY ==KVF-ACCT-OPSPARING==
+                         ==ACCT-LOEN==    BY ==KVF-ACCT-LOEN==
+                         ==RENTESATS==    BY ==KVF-RENTESATS==
+                         ==OVERTRAEKSGRAENSE==
+                             BY ==KVF-OVERTRAEKSGRAENSE==.
+       01  AUDIT-CMP-GAMMEL         PIC X(40) VALUE SPACES.
+       01  AUDIT-CMP-NY             PIC X(40) VALUE SPACES.
+       01  AUDIT-BELOEB-EDIT        PIC ZZZ,ZZZ,ZZ9.99- VALUE ZERO.
+       01  AUDIT-RENTE-EDIT         PIC Z.9(4)- VALUE ZERO.
+       01  AUDIT-GRAENSE-EDIT       PIC ZZZ,ZZ9.99 VALUE ZERO.
+       01  KV-AUDIT-DATOTID.
+           02  KV-AUDIT-DATO        PIC 9(8) VALUE ZERO.
+           02  KV-AUDIT-TID         PIC 9(6) VALUE ZERO.
+       01  KV-AUDIT-TID-FULD        PIC 9(8) VALUE ZERO.
+       01  KV-FUNKTION              PIC X(1)  VALUE SPACES.
+           88  KV-INSAET                      VALUE "I".
+           88  KV-AENDRE                      VALUE "A".
+           88  KV-SLET                        VALUE "S".
+           88  KV-AFSLUT                       VALUE "X".
+       01  KV-FAERDIG-SW            PIC X(1)  VALUE "N".
+           88  KV-FAERDIG                      VALUE "J".
+       01  KV-KONTO-GYLDIG          PIC X(1)  VALUE "N".
+           88  KV-KONTO-OK                     VALUE "J".
+       01  KV-KONTAKT-GYLDIG        PIC X(1)  VALUE "N".
+           88  KV-KONTAKT-OK                   VALUE "J".
+       01  KV-KONTAKT-FEJLTEKST     PIC X(60) VALUE SPACES.
+       01  KV-ADRESSE-GYLDIG        PIC X(1)  VALUE "N".
+           88  KV-ADRESSE-OK                   VALUE "J".
+       01  KV-POST-GYLDIG-SW        PIC X(1)  VALUE "N".
+           88  KV-POST-GYLDIG                  VALUE "J".
+       01  KV-ADRESSE-AENDRET-SW    PIC X(1)  VALUE "N".
+           88  KV-ADRESSE-AENDRET              VALUE "J".
+
+      *================================================================*
+      * PROCEDURE DIVISION.                                            *
+      *================================================================*
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+      * 0000-MAINLINE                                                  *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-REQUEST
+               UNTIL KV-FAERDIG
+           PERFORM 9999-TERMINATE
+           GOBACK.
+
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE                                                *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN I-O KUNDER-FIL
+           IF KUNDER-STATUS = "35"
+               CLOSE KUNDER-FIL
+               OPEN OUTPUT KUNDER-FIL
+               CLOSE KUNDER-FIL
+               OPEN I-O KUNDER-FIL
+           END-IF
+           OPEN OUTPUT REJEKT-FIL
+           OPEN EXTEND AUDIT-FIL
+           IF AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FIL
+               CLOSE AUDIT-FIL
+               OPEN EXTEND AUDIT-FIL
+           END-IF
+           DISPLAY "BRUGER-ID: "
+           ACCEPT KV-BRUGER-ID.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2000-PROCESS-REQUEST                                           *
+      *----------------------------------------------------------------*
+       2000-PROCESS-REQUEST.
+           PERFORM 2100-GET-FUNCTION
+           EVALUATE TRUE
+               WHEN KV-INSAET
+                   PERFORM 2200-INSERT-RECORD
+               WHEN KV-AENDRE
+                   PERFORM 2300-UPDATE-RECORD
+               WHEN KV-SLET
+                   PERFORM 2400-DELETE-RECORD
+               WHEN KV-AFSLUT
+                   MOVE "J" TO KV-FAERDIG-SW
+               WHEN OTHER
+                   DISPLAY "UGYLDIG FUNKTION - BRUG I, A, S ELLER X"
+           END-EVALUATE.
+
+       2000-PROCESS-REQUEST-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2100-GET-FUNCTION                                              *
+      *----------------------------------------------------------------*
+       2100-GET-FUNCTION.
+           DISPLAY "FUNKTION (I=INSAET, A=AENDRE, S=SLET, X=AFSLUT): "
+           ACCEPT KV-FUNKTION.
+
+       2100-GET-FUNCTION-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2200-INSERT-RECORD                                             *
+      *----------------------------------------------------------------*
+       2200-INSERT-RECORD.
+           INITIALIZE KUNDE-POST
+           INITIALIZE KV-FOER-POST
+           PERFORM 2500-ACCEPT-POST-DATA
+           PERFORM 2600-VALIDATE-POST
+           IF KV-POST-GYLDIG
+               MOVE "A" TO REC-STATUS
+               ACCEPT KV-AUDIT-DATO FROM DATE YYYYMMDD
+               MOVE KV-AUDIT-DATO TO ADRESSE-GYLDIG-FRA
+               WRITE KUNDE-POST
+                   INVALID KEY
+                       DISPLAY "KUNDE-ID FINDES ALLEREDE: " Kunde-id
+                   NOT INVALID KEY
+                       DISPLAY "KUNDE OPRETTET: " Kunde-id
+                       MOVE "I" TO AUDIT-HANDLING
+                       PERFORM 2620-AUDIT-SAMMENLIGN-FELTER
+               END-WRITE
+           END-IF.
+
+       2200-INSERT-RECORD-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2300-UPDATE-RECORD                                             *
+      *----------------------------------------------------------------*
+       2300-UPDATE-RECORD.
+           DISPLAY "KUNDE-ID DER SKAL AENDRES: "
+           ACCEPT Kunde-id
+           READ KUNDER-FIL
+               INVALID KEY
+                   DISPLAY "KUNDE-ID FINDES IKKE: " Kunde-id
+               NOT INVALID KEY
+                   MOVE KUNDE-POST TO KV-FOER-POST
+                   PERFORM 2510-ACCEPT-POST-DATA-NO-KEY
+                   PERFORM 2600-VALIDATE-POST
+                   IF KV-POST-GYLDIG
+                       MOVE "N" TO KV-ADRESSE-AENDRET-SW
+                       IF ADDRESSE NOT = KVF-ADDRESSE
+                           MOVE "J" TO KV-ADRESSE-AENDRET-SW
+                           ACCEPT KV-AUDIT-DATO FROM DATE YYYYMMDD
+                           MOVE KV-AUDIT-DATO TO ADRESSE-GYLDIG-FRA
+                       END-IF
+                       REWRITE KUNDE-POST
+                           INVALID KEY
+                               DISPLAY "KUNNE IKKE AENDRE: " Kunde-id
+                           NOT INVALID KEY
+                               DISPLAY "KUNDE AENDRET: " Kunde-id
+                               MOVE "A" TO AUDIT-HANDLING
+                               PERFORM 2620-AUDIT-SAMMENLIGN-FELTER
+                               IF KV-ADRESSE-AENDRET
+                                   PERFORM 2640-SKRIV-ADRESSE-HISTORIK
+                               END-IF
+                       END-REWRITE
+                   END-IF
+           END-READ.
+
+       2300-UPDATE-RECORD-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2400-DELETE-RECORD                                             *
+      *   Kunden slettes logisk (REC-STATUS = "D") saa historik og     *
+      *   revisionsspor bevares - posten fjernes ikke fysisk.          *
+      *----------------------------------------------------------------*
+       2400-DELETE-RECORD.
+           DISPLAY "KUNDE-ID DER SKAL SLETTES: "
+           ACCEPT Kunde-id
+           READ KUNDER-FIL
+               INVALID KEY
+                   DISPLAY "KUNDE-ID FINDES IKKE: " Kunde-id
+               NOT INVALID KEY
+                   MOVE KUNDE-POST TO KV-FOER-POST
+                   MOVE "D" TO REC-STATUS
+                   ACCEPT LUKKET-DATO FROM DATE YYYYMMDD
+                   REWRITE KUNDE-POST
+                       INVALID KEY
+                           DISPLAY "KUNNE IKKE SLETTE: " Kunde-id
+                       NOT INVALID KEY
+                           DISPLAY "KUNDE SLETTET: " Kunde-id
+                           MOVE "S" TO AUDIT-HANDLING
+                           PERFORM 2620-AUDIT-SAMMENLIGN-FELTER
+                   END-REWRITE
+           END-READ.
+
+       2400-DELETE-RECORD-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2500-ACCEPT-POST-DATA                                          *
+      *   Bruges ved oprettelse - Kunde-id er del af input.            *
+      *----------------------------------------------------------------*
+       2500-ACCEPT-POST-DATA.
+           DISPLAY "KUNDE-ID: "
+           ACCEPT Kunde-id
+           PERFORM 2510-ACCEPT-POST-DATA-NO-KEY.
+
+       2500-ACCEPT-POST-DATA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2510-ACCEPT-POST-DATA-NO-KEY                                   *
+      *   Bruges ved oprettelse og aendring - Kunde-id er allerede     *
+      *   sat og beroeres ikke her.                                    *
+      *----------------------------------------------------------------*
+       2510-ACCEPT-POST-DATA-NO-KEY.
+           DISPLAY "FORNAVN: "
+           ACCEPT Fornavn
+           DISPLAY "EFTERNAVN: "
+           ACCEPT Efternavn
+           CALL "NAVNNORM" USING Fornavn Efternavn Navn
+           DISPLAY "VEJNAVN: "
+           ACCEPT VEJNAVN
+           DISPLAY "HUSNR: "
+           ACCEPT HUSNR
+           DISPLAY "ETAGE: "
+           ACCEPT ETAGE
+           DISPLAY "SIDE: "
+           ACCEPT SIDE
+           DISPLAY "BYNAVN: "
+           ACCEPT BYNAVN
+           DISPLAY "POSTNR: "
+           ACCEPT POSTNR
+           DISPLAY "LANDE-KODE: "
+           ACCEPT LANDE-KODE
+           DISPLAY "TELEFON: "
+           ACCEPT TELEFON
+           DISPLAY "EMAIL: "
+           ACCEPT EMAIL
+           DISPLAY "KONTONUMMER: "
+           ACCEPT Kontonummer
+           DISPLAY "VALUTAKODE: "
+           ACCEPT Valutakode
+           IF KV-AENDRE
+               MOVE KVF-BALANCE TO Balance
+               DISPLAY "BALANCE AENDRES IKKE HER - BRUG TRANSAKT: "
+                       Balance
+           ELSE
+               DISPLAY "BALANCE (AABNINGSSALDO): "
+               ACCEPT Balance
+           END-IF
+           DISPLAY "ACCOUNT-TYPE (S=OPSPARING/C=LOEN): "
+           ACCEPT ACCOUNT-TYPE
+           DISPLAY "RENTESATS: "
+           ACCEPT RENTESATS
+           DISPLAY "OVERTRAEKSGRAENSE: "
+           ACCEPT OVERTRAEKSGRAENSE.
+
+       2510-ACCEPT-POST-DATA-NO-KEY-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2600-VALIDATE-POST                                             *
+      *   Koerer Kontonummer igennem MOD-97 IBAN-kontrollen og         *
+      *   TELEFON/EMAIL igennem KONTAKVAL. Fejler en post, skrives den *
+      *   til REJEKT-FIL i stedet for at naa KUNDER-filen.             *
+      *----------------------------------------------------------------*
+       2600-VALIDATE-POST.
+           MOVE "J" TO KV-POST-GYLDIG-SW
+           CALL "IBANCHK" USING Kontonummer KV-KONTO-GYLDIG
+           IF NOT KV-KONTO-OK
+               MOVE "N" TO KV-POST-GYLDIG-SW
+               MOVE "IBAN" TO REJEKT-FEJLKODE
+               STRING "KONTONUMMER FEJLER IBAN-KONTROL: "
+                          DELIMITED BY SIZE
+                      Kontonummer DELIMITED BY SIZE
+                      INTO REJEKT-FEJLTEKST
+               PERFORM 2610-SKRIV-REJEKT
+           END-IF
+
+           CALL "KONTAKVAL" USING TELEFON EMAIL
+                   KV-KONTAKT-GYLDIG KV-KONTAKT-FEJLTEKST
+           IF NOT KV-KONTAKT-OK
+               MOVE "N" TO KV-POST-GYLDIG-SW
+               MOVE "KONT" TO REJEKT-FEJLKODE
+               MOVE KV-KONTAKT-FEJLTEKST TO REJEKT-FEJLTEKST
+               PERFORM 2610-SKRIV-REJEKT
+           END-IF
+
+           CALL "ADRESVAL" USING POSTNR LANDE-KODE KV-ADRESSE-GYLDIG
+           IF NOT KV-ADRESSE-OK
+               MOVE "N" TO KV-POST-GYLDIG-SW
+               MOVE "ADRS" TO REJEKT-FEJLKODE
+               STRING "POSTNR/LANDE-KODE UGYLDIG: "
+                          DELIMITED BY SIZE
+                      POSTNR DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      LANDE-KODE DELIMITED BY SIZE
+                      INTO REJEKT-FEJLTEKST
+               PERFORM 2610-SKRIV-REJEKT
+           END-IF.
+
+       2600-VALIDATE-POST-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2610-SKRIV-REJEKT                                              *
+      *----------------------------------------------------------------*
+       2610-SKRIV-REJEKT.
+           MOVE Kunde-id TO REJEKT-KUNDE-ID
+           ACCEPT REJEKT-DATO FROM DATE YYYYMMDD
+           WRITE REJEKT-POST.
+
+       2610-SKRIV-REJEKT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2620-AUDIT-SAMMENLIGN-FELTER                                   *
+      *   Sammenligner KUNDE-POST (efter) mod KV-FOER-POST (foer) felt *
+      *   for felt og skriver en AUDIT-POST for hvert felt der er      *
+      *   aendret. Ved oprettelse er KV-FOER-POST nulstillet, saa alle *
+      *   udfyldte felter skrives som "ny" vaerdi med tom "gammel".    *
+      *----------------------------------------------------------------*
+       2620-AUDIT-SAMMENLIGN-FELTER.
+           MOVE Kunde-id TO AUDIT-KUNDE-ID
+           MOVE KV-BRUGER-ID TO AUDIT-BRUGER-ID
+           ACCEPT KV-AUDIT-DATO FROM DATE YYYYMMDD
+           ACCEPT KV-AUDIT-TID-FULD FROM TIME
+           MOVE KV-AUDIT-TID-FULD(1:6) TO KV-AUDIT-TID
+           MOVE KV-AUDIT-DATOTID TO AUDIT-TIDSSTEMPEL
+
+           MOVE "FORNAVN" TO AUDIT-FELTNAVN
+           MOVE KVF-FORNAVN TO AUDIT-CMP-GAMMEL
+           MOVE Fornavn TO AUDIT-CMP-NY
+           PERFORM 2630-SKRIV-AUDIT-FELT-HVIS-AENDRET
+
+           MOVE "EFTERNAVN" TO AUDIT-FELTNAVN
+           MOVE KVF-EFTERNAVN TO AUDIT-CMP-GAMMEL
+           MOVE Efternavn TO AUDIT-CMP-NY
+           PERFORM 2630-SKRIV-AUDIT-FELT-HVIS-AENDRET
+
+           MOVE "VEJNAVN" TO AUDIT-FELTNAVN
+           MOVE KVF-VEJNAVN TO AUDIT-CMP-GAMMEL
+           MOVE VEJNAVN TO AUDIT-CMP-NY
+           PERFORM 2630-SKRIV-AUDIT-FELT-HVIS-AENDRET
+
+           MOVE "HUSNR" TO AUDIT-FELTNAVN
+           MOVE KVF-HUSNR TO AUDIT-CMP-GAMMEL
+           MOVE HUSNR TO AUDIT-CMP-NY
+           PERFORM 2630-SKRIV-AUDIT-FELT-HVIS-AENDRET
+
+           MOVE "ETAGE" TO AUDIT-FELTNAVN
+           MOVE KVF-ETAGE TO AUDIT-CMP-GAMMEL
+           MOVE ETAGE TO AUDIT-CMP-NY
+           PERFORM 2630-SKRIV-AUDIT-FELT-HVIS-AENDRET
+
+           MOVE "SIDE" TO AUDIT-FELTNAVN
+           MOVE KVF-SIDE TO AUDIT-CMP-GAMMEL
+           MOVE SIDE TO AUDIT-CMP-NY
+           PERFORM 2630-SKRIV-AUDIT-FELT-HVIS-AENDRET
+
+           MOVE "BYNAVN" TO AUDIT-FELTNAVN
+           MOVE KVF-BYNAVN TO AUDIT-CMP-GAMMEL
+           MOVE BYNAVN TO AUDIT-CMP-NY
+           PERFORM 2630-SKRIV-AUDIT-FELT-HVIS-AENDRET
+
+           MOVE "POSTNR" TO AUDIT-FELTNAVN
+           MOVE KVF-POSTNR TO AUDIT-CMP-GAMMEL
+           MOVE POSTNR TO AUDIT-CMP-NY
+           PERFORM 2630-SKRIV-AUDIT-FELT-HVIS-AENDRET
+
+           MOVE "LANDE-KODE" TO AUDIT-FELTNAVN
+           MOVE KVF-LANDE-KODE TO AUDIT-CMP-GAMMEL
+           MOVE LANDE-KODE TO AUDIT-CMP-NY
+           PERFORM 2630-SKRIV-AUDIT-FELT-HVIS-AENDRET
+
+           MOVE "TELEFON" TO AUDIT-FELTNAVN
+           MOVE KVF-TELEFON TO AUDIT-CMP-GAMMEL
+           MOVE TELEFON TO AUDIT-CMP-NY
+           PERFORM 2630-SKRIV-AUDIT-FELT-HVIS-AENDRET
+
+           MOVE "EMAIL" TO AUDIT-FELTNAVN
+           MOVE KVF-EMAIL TO AUDIT-CMP-GAMMEL
+           MOVE EMAIL TO AUDIT-CMP-NY
+           PERFORM 2630-SKRIV-AUDIT-FELT-HVIS-AENDRET
+
+           MOVE "KONTONUMMER" TO AUDIT-FELTNAVN
+           MOVE KVF-KONTONUMMER TO AUDIT-CMP-GAMMEL
+           MOVE Kontonummer TO AUDIT-CMP-NY
+           PERFORM 2630-SKRIV-AUDIT-FELT-HVIS-AENDRET
+
+           MOVE "VALUTAKODE" TO AUDIT-FELTNAVN
+           MOVE KVF-VALUTAKODE TO AUDIT-CMP-GAMMEL
+           MOVE Valutakode TO AUDIT-CMP-NY
+           PERFORM 2630-SKRIV-AUDIT-FELT-HVIS-AENDRET
+
+           MOVE "BALANCE" TO AUDIT-FELTNAVN
+           MOVE KVF-BALANCE TO AUDIT-BELOEB-EDIT
+           MOVE AUDIT-BELOEB-EDIT TO AUDIT-CMP-GAMMEL
+           MOVE Balance TO AUDIT-BELOEB-EDIT
+           MOVE AUDIT-BELOEB-EDIT TO AUDIT-CMP-NY
+           PERFORM 2630-SKRIV-AUDIT-FELT-HVIS-AENDRET
+
+           MOVE "ACCOUNT-TYPE" TO AUDIT-FELTNAVN
+           MOVE KVF-ACCOUNT-TYPE TO AUDIT-CMP-GAMMEL
+           MOVE ACCOUNT-TYPE TO AUDIT-CMP-NY
+           PERFORM 2630-SKRIV-AUDIT-FELT-HVIS-AENDRET
+
+           MOVE "RENTESATS" TO AUDIT-FELTNAVN
+           MOVE KVF-RENTESATS TO AUDIT-RENTE-EDIT
+           MOVE AUDIT-RENTE-EDIT TO AUDIT-CMP-GAMMEL
+           MOVE RENTESATS TO AUDIT-RENTE-EDIT
+           MOVE AUDIT-RENTE-EDIT TO AUDIT-CMP-NY
+           PERFORM 2630-SKRIV-AUDIT-FELT-HVIS-AENDRET
+
+           MOVE "OVERTRAEKSGRAENSE" TO AUDIT-FELTNAVN
+           MOVE KVF-OVERTRAEKSGRAENSE TO AUDIT-GRAENSE-EDIT
+           MOVE AUDIT-GRAENSE-EDIT TO AUDIT-CMP-GAMMEL
+           MOVE OVERTRAEKSGRAENSE TO AUDIT-GRAENSE-EDIT
+           MOVE AUDIT-GRAENSE-EDIT TO AUDIT-CMP-NY
+           PERFORM 2630-SKRIV-AUDIT-FELT-HVIS-AENDRET
+
+           MOVE "REC-STATUS" TO AUDIT-FELTNAVN
+           MOVE KVF-REC-STATUS TO AUDIT-CMP-GAMMEL
+           MOVE REC-STATUS TO AUDIT-CMP-NY
+           PERFORM 2630-SKRIV-AUDIT-FELT-HVIS-AENDRET
+
+           MOVE "LUKKET-DATO" TO AUDIT-FELTNAVN
+           MOVE KVF-LUKKET-DATO TO AUDIT-CMP-GAMMEL
+           MOVE LUKKET-DATO TO AUDIT-CMP-NY
+           PERFORM 2630-SKRIV-AUDIT-FELT-HVIS-AENDRET.
+
+       2620-AUDIT-SAMMENLIGN-FELTER-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2630-SKRIV-AUDIT-FELT-HVIS-AENDRET                             *
+      *   Skriver kun en AUDIT-POST naar foer- og eftervaerdien i      *
+      *   AUDIT-CMP-GAMMEL/AUDIT-CMP-NY rent faktisk er forskellige.   *
+      *----------------------------------------------------------------*
+       2630-SKRIV-AUDIT-FELT-HVIS-AENDRET.
+           IF AUDIT-CMP-GAMMEL NOT = AUDIT-CMP-NY
+               MOVE AUDIT-CMP-GAMMEL TO AUDIT-GAMMEL-VAERDI
+               MOVE AUDIT-CMP-NY TO AUDIT-NY-VAERDI
+               WRITE AUDIT-POST
+           END-IF.
+
+       2630-SKRIV-AUDIT-FELT-HVIS-AENDRET-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2640-SKRIV-ADRESSE-HISTORIK                                    *
+      *   Kunden har faaet en ny ADDRESSE - den gamle sendes til       *
+      *   ADRHIST sammen med det tidspunkt den selv blev gyldig fra    *
+      *   (KVF-ADRESSE-GYLDIG-FRA), og ADRHIST lukker den af med       *
+      *   dagens dato som GYLDIG-TIL.                                  *
+      *----------------------------------------------------------------*
+       2640-SKRIV-ADRESSE-HISTORIK.
+           CALL "ADRHIST" USING KVF-KUNDE-ID KVF-VEJNAVN KVF-HUSNR
+               KVF-ETAGE KVF-SIDE KVF-BYNAVN KVF-POSTNR
+               KVF-LANDE-KODE KVF-ADRESSE-GYLDIG-FRA KV-AUDIT-DATO.
+
+       2640-SKRIV-ADRESSE-HISTORIK-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 9999-TERMINATE                                                 *
+      *----------------------------------------------------------------*
+       9999-TERMINATE.
+           CLOSE KUNDER-FIL
+           CLOSE REJEKT-FIL
+           CLOSE AUDIT-FIL.
+
+       9999-TERMINATE-EXIT.
+           EXIT.
