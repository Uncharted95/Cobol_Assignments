@@ -0,0 +1,225 @@
+      *================================================================*
+      * IDENTIFICATION DIVISION.                                       *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RENTEKOR.
+       AUTHOR.        KUNDEKONTOR-IT.
+       INSTALLATION.  KUNDEKONTOR-DRIFT.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY                                          *
+      *   DATO        INIT  BESKRIVELSE                               *
+      *   2026-08-09  JAK   Nyt program. Maanedlig rentetilskrivning   *
+      *                     paa KUNDER-filen ud fra KONTOINFO sin      *
+      *                     ACCOUNT-TYPE og RENTESATS (aarlig rente,   *
+      *                     tilskrives med 1/12 pr. koersel).         *
+      *   2026-08-09  JAK   Hver rentetilskrivning skrives nu ogsaa    *
+      *                     som en TRANSAKTION-POST (type "R"), saa    *
+      *                     renten kan ses i transaktionsloggen paa    *
+      *                     linje med ind- og udbetalinger. Skrives    *
+      *                     direkte til TRANSAKTION-FIL i stedet for   *
+      *                     via TRANSPOST, fordi dette program allerede *
+      *                     har KUNDER-FIL aabnet til sin egen          *
+      *                     sekventielle gennemlaesning.               *
+      *   2026-08-09  JAK   Checkpoint/genstart tilfoejet: hver 50.     *
+      *                     kunde skrives den sidst opdaterede         *
+      *                     Kunde-id til en checkpointfil, og en       *
+      *                     genstart af koerslen springer frem til     *
+      *                     lige efter den med START, saa allerede     *
+      *                     tilskrevne konti ikke faar renten tilskrevet *
+      *                     to gange. KUNDER-FIL laeses derfor nu med  *
+      *                     ACCESS DYNAMIC i stedet for SEQUENTIAL.    *
+      *   2026-08-09  JAK   RETURN-CODE saettes nu til 8, hvis en      *
+      *                     REWRITE fejler for en eller flere konti,   *
+      *                     saa efterfoelgende KUNDBAT-trin kan        *
+      *                     springes over ved en mislykket koersel.    *
+      *   2026-08-09  JAK   RK-ANTAL-KONTI/RK-TOTAL-RENTE blev opdateret *
+      *                     uafhaengigt af REWRITE'ens udfald og talte   *
+      *                     derfor mislykkede opdateringer med i         *
+      *                     slutsummerne. Flyttet ind i NOT INVALID KEY. *
+      *----------------------------------------------------------------*
+
+      *================================================================*
+      * ENVIRONMENT DIVISION.                                          *
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KUNDER-FIL ASSIGN TO "KUNDER"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Kunde-id
+               FILE STATUS IS KUNDER-STATUS.
+
+           SELECT TRANSAKTION-FIL ASSIGN TO "TRANSFIL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RK-TRANS-STATUS.
+
+           SELECT CHECKPOINT-FIL ASSIGN TO "RENTECKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RK-CKPT-STATUS.
+
+      *================================================================*
+      * DATA DIVISION.                                                 *
+      *================================================================*
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KUNDER-FIL.
+           COPY "KUNDER.cpy".
+
+       FD  TRANSAKTION-FIL.
+           COPY "TRANS.cpy".
+
+      *  Checkpointfil - indeholder hoejst een post: Kunde-id paa den  *
+      *  sidste kunde, der fik renten tilskrevet og bogfoert.          *
+       FD  CHECKPOINT-FIL.
+       01  CHECKPOINT-POST.
+           02  CKPT-KUNDE-ID         PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01  KUNDER-STATUS             PIC X(2)  VALUE "00".
+       01  RK-TRANS-STATUS           PIC X(2)  VALUE "00".
+       01  RK-CKPT-STATUS            PIC X(2)  VALUE "00".
+       01  RK-SLUT-SW                PIC X(1)  VALUE "N".
+           88  RK-SLUT                         VALUE "J".
+       01  RK-RENTE-BELOEB           PIC S9(9)V99 VALUE ZERO.
+       01  RK-ANTAL-KONTI            PIC 9(7)  COMP VALUE ZERO.
+       01  RK-TOTAL-RENTE            PIC S9(9)V99 VALUE ZERO.
+       01  RK-LOEBENUMMER            PIC 9(8)  VALUE ZERO.
+       01  RK-DATO                   PIC 9(8)  VALUE ZERO.
+       01  RK-CHECKPOINT-TAELLER     PIC 9(3)  COMP VALUE ZERO.
+       01  RK-CHECKPOINT-INTERVAL    PIC 9(3)  COMP VALUE 50.
+       01  RK-ANTAL-FEJL             PIC 9(7)  COMP VALUE ZERO.
+
+      *================================================================*
+      * PROCEDURE DIVISION.                                            *
+      *================================================================*
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-KUNDER
+               UNTIL RK-SLUT
+           PERFORM 9999-TERMINATE
+           GOBACK.
+
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+       1000-INITIALIZE.
+           OPEN I-O KUNDER-FIL
+           OPEN EXTEND TRANSAKTION-FIL
+           IF RK-TRANS-STATUS = "35"
+               OPEN OUTPUT TRANSAKTION-FIL
+               CLOSE TRANSAKTION-FIL
+               OPEN EXTEND TRANSAKTION-FIL
+           END-IF
+           ACCEPT RK-DATO FROM DATE YYYYMMDD
+           DISPLAY "RENTEREGISTER - MAANEDLIG RENTETILSKRIVNING"
+           DISPLAY "KUNDE-ID   KONTONUMMER          GL. SALDO"
+                   "   NY SALDO      RENTE"
+           PERFORM 1100-GENSTART-CHECK.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 1100-GENSTART-CHECK - findes der en checkpointpost fra en      *
+      * tidligere, afbrudt koersel, springes KUNDER-FIL frem til lige  *
+      * efter den sidst tilskrevne kunde, saa renten ikke tilskrives   *
+      * to gange for samme konto.                                      *
+      *----------------------------------------------------------------*
+       1100-GENSTART-CHECK.
+           OPEN INPUT CHECKPOINT-FIL
+           IF RK-CKPT-STATUS = "00"
+               READ CHECKPOINT-FIL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       DISPLAY "GENSTARTER EFTER KUNDE: " CKPT-KUNDE-ID
+                       MOVE CKPT-KUNDE-ID TO Kunde-id
+                       START KUNDER-FIL KEY IS GREATER THAN Kunde-id
+                           INVALID KEY
+                               MOVE "J" TO RK-SLUT-SW
+                       END-START
+               END-READ
+               CLOSE CHECKPOINT-FIL
+           END-IF.
+
+       1100-GENSTART-CHECK-EXIT.
+           EXIT.
+
+       2000-PROCESS-KUNDER.
+           READ KUNDER-FIL NEXT RECORD
+               AT END
+                   MOVE "J" TO RK-SLUT-SW
+               NOT AT END
+                   IF REC-AKTIV
+                       PERFORM 2100-TILSKRIV-RENTE
+                   END-IF
+           END-READ.
+
+       2000-PROCESS-KUNDER-EXIT.
+           EXIT.
+
+       2100-TILSKRIV-RENTE.
+           COMPUTE RK-RENTE-BELOEB ROUNDED =
+                   Balance * RENTESATS / 12
+           DISPLAY Kunde-id SPACE Kontonummer SPACE Balance
+           ADD RK-RENTE-BELOEB TO Balance
+           DISPLAY "                                  -> "
+                   Balance SPACE RK-RENTE-BELOEB
+           REWRITE KUNDE-POST
+               INVALID KEY
+                   DISPLAY "KUNNE IKKE OPDATERE: " Kunde-id
+                   ADD 1 TO RK-ANTAL-FEJL
+               NOT INVALID KEY
+                   ADD 1 TO RK-LOEBENUMMER
+                   MOVE Kunde-id        TO TRANS-KUNDE-ID
+                   MOVE RK-LOEBENUMMER  TO TRANS-LOEBENUMMER
+                   MOVE RK-DATO         TO TRANS-DATO
+                   MOVE "R"             TO TRANS-TYPE
+                   MOVE RK-RENTE-BELOEB TO TRANS-BELOEB
+                   MOVE Balance         TO TRANS-SALDO-EFTER
+                   WRITE TRANSAKTION-POST
+                   ADD 1 TO RK-ANTAL-KONTI
+                   ADD RK-RENTE-BELOEB TO RK-TOTAL-RENTE
+           END-REWRITE
+           ADD 1 TO RK-CHECKPOINT-TAELLER
+           IF RK-CHECKPOINT-TAELLER >= RK-CHECKPOINT-INTERVAL
+               PERFORM 2200-SKRIV-CHECKPOINT
+               MOVE ZERO TO RK-CHECKPOINT-TAELLER
+           END-IF.
+
+       2100-TILSKRIV-RENTE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2200-SKRIV-CHECKPOINT - gemmer Kunde-id for den senest         *
+      * tilskrevne kunde, saa en genstart kan springe frem til den.    *
+      *----------------------------------------------------------------*
+       2200-SKRIV-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FIL
+           MOVE Kunde-id TO CKPT-KUNDE-ID
+           WRITE CHECKPOINT-POST
+           CLOSE CHECKPOINT-FIL.
+
+       2200-SKRIV-CHECKPOINT-EXIT.
+           EXIT.
+
+       9999-TERMINATE.
+           DISPLAY "ANTAL KONTI OPDATERET: " RK-ANTAL-KONTI
+           DISPLAY "RENTE TILSKREVET TOTALT: " RK-TOTAL-RENTE
+           DISPLAY "ANTAL FEJL: " RK-ANTAL-FEJL
+           CLOSE KUNDER-FIL
+           CLOSE TRANSAKTION-FIL
+           OPEN OUTPUT CHECKPOINT-FIL
+           CLOSE CHECKPOINT-FIL
+           IF RK-ANTAL-FEJL > ZERO
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+       9999-TERMINATE-EXIT.
+           EXIT.
