@@ -0,0 +1,148 @@
+      *================================================================*
+      * IDENTIFICATION DIVISION.                                       *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    KONTAKVAL.
+       AUTHOR.        KUNDEKONTOR-IT.
+       INSTALLATION.  KUNDEKONTOR-DRIFT.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY                                          *
+      *   DATO        INIT  BESKRIVELSE                               *
+      *   2026-08-09  JAK   Nyt underprogram. Tjekker at TELEFON er    *
+      *                     8 cifre og at EMAIL indeholder "@" og et   *
+      *                     domaene, inden en KUNDE-POST godkendes.    *
+      *   2026-08-09  JAK   KV-EMAIL-LAENGDE var en fast konstant paa  *
+      *                     50 og blev aldrig genberegnet, saa "@"     *
+      *                     eller domaenepunkt som sidste tegn kun     *
+      *                     blev opdaget for en fuldt udfyldt LK-EMAIL.*
+      *                     Beregner nu den reelle, beskaarne laengde  *
+      *                     foerst (samme metode som 3100-FIND-LAENGDE *
+      *                     i KUNDCSV/KUNDLABL).                       *
+      *----------------------------------------------------------------*
+      * Kaldes saaledes:                                               *
+      *     CALL "KONTAKVAL" USING LK-TELEFON LK-EMAIL                 *
+      *                            LK-GYLDIG LK-FEJLTEKST              *
+      *================================================================*
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  KV-AT-POS                 PIC 9(2)  COMP VALUE ZERO.
+       01  KV-PUNKT-POS              PIC 9(2)  COMP VALUE ZERO.
+       01  KV-IX                     PIC 9(2)  COMP VALUE ZERO.
+       01  KV-EMAIL-LAENGDE          PIC 9(2)  COMP VALUE ZERO.
+
+       LINKAGE SECTION.
+       01  LK-TELEFON                PIC X(8).
+       01  LK-EMAIL                  PIC X(50).
+       01  LK-GYLDIG                 PIC X(1).
+       01  LK-FEJLTEKST              PIC X(60).
+
+      *================================================================*
+      * PROCEDURE DIVISION.                                            *
+      *================================================================*
+       PROCEDURE DIVISION USING LK-TELEFON LK-EMAIL
+                                 LK-GYLDIG LK-FEJLTEKST.
+
+       0000-MAINLINE.
+           MOVE "J" TO LK-GYLDIG
+           MOVE SPACES TO LK-FEJLTEKST
+           PERFORM 1000-VALIDATE-TELEFON
+           PERFORM 2000-VALIDATE-EMAIL
+           EXIT PROGRAM.
+
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 1000-VALIDATE-TELEFON - skal vaere 8 cifre, ingen blanke.      *
+      *----------------------------------------------------------------*
+       1000-VALIDATE-TELEFON.
+           IF LK-TELEFON IS NOT NUMERIC
+               MOVE "N" TO LK-GYLDIG
+               STRING "TELEFON ER IKKE 8 CIFRE: " DELIMITED BY SIZE
+                      LK-TELEFON DELIMITED BY SIZE
+                      INTO LK-FEJLTEKST
+           END-IF.
+
+       1000-VALIDATE-TELEFON-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2000-VALIDATE-EMAIL - skal indeholde "@" og en "." i           *
+      * domaenedelen efter "@".                                        *
+      *----------------------------------------------------------------*
+       2000-VALIDATE-EMAIL.
+           MOVE ZERO TO KV-AT-POS
+           MOVE ZERO TO KV-PUNKT-POS
+           PERFORM 2050-FIND-EMAIL-LAENGDE
+           PERFORM 2100-FIND-AT
+               VARYING KV-IX FROM 1 BY 1
+               UNTIL KV-IX > KV-EMAIL-LAENGDE
+           IF KV-AT-POS = ZERO
+           OR KV-AT-POS = 1
+           OR KV-AT-POS = KV-EMAIL-LAENGDE
+               MOVE "N" TO LK-GYLDIG
+               STRING "EMAIL MANGLER GYLDIGT @-TEGN: "
+                          DELIMITED BY SIZE
+                      LK-EMAIL DELIMITED BY SIZE
+                      INTO LK-FEJLTEKST
+           ELSE
+               PERFORM 2200-FIND-DOMAENE-PUNKT
+                   VARYING KV-IX FROM KV-AT-POS BY 1
+                   UNTIL KV-IX > KV-EMAIL-LAENGDE
+                   OR KV-PUNKT-POS NOT = ZERO
+               IF KV-PUNKT-POS = ZERO
+               OR KV-PUNKT-POS <= KV-AT-POS + 1
+               OR KV-PUNKT-POS = KV-EMAIL-LAENGDE
+                   MOVE "N" TO LK-GYLDIG
+                   STRING "EMAIL MANGLER DOMAENE: " DELIMITED BY SIZE
+                          LK-EMAIL DELIMITED BY SIZE
+                          INTO LK-FEJLTEKST
+               END-IF
+           END-IF.
+
+       2000-VALIDATE-EMAIL-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2050-FIND-EMAIL-LAENGDE - beregner den reelle, efterstillede-  *
+      * blank-beskaarne laengde af LK-EMAIL.                           *
+      *----------------------------------------------------------------*
+       2050-FIND-EMAIL-LAENGDE.
+           IF LK-EMAIL = SPACES
+               MOVE ZERO TO KV-EMAIL-LAENGDE
+           ELSE
+               MOVE 50 TO KV-EMAIL-LAENGDE
+               PERFORM 2060-TRIM-BLANK
+                   UNTIL LK-EMAIL(KV-EMAIL-LAENGDE:1) NOT = SPACE
+                   OR KV-EMAIL-LAENGDE = 1
+           END-IF.
+
+       2050-FIND-EMAIL-LAENGDE-EXIT.
+           EXIT.
+
+       2060-TRIM-BLANK.
+           SUBTRACT 1 FROM KV-EMAIL-LAENGDE.
+
+       2060-TRIM-BLANK-EXIT.
+           EXIT.
+
+       2100-FIND-AT.
+           IF KV-AT-POS = ZERO AND LK-EMAIL(KV-IX:1) = "@"
+               MOVE KV-IX TO KV-AT-POS
+           END-IF.
+
+       2100-FIND-AT-EXIT.
+           EXIT.
+
+       2200-FIND-DOMAENE-PUNKT.
+           IF LK-EMAIL(KV-IX:1) = "."
+               MOVE KV-IX TO KV-PUNKT-POS
+           END-IF.
+
+       2200-FIND-DOMAENE-PUNKT-EXIT.
+           EXIT.
