@@ -0,0 +1,240 @@
+      *================================================================*
+      * IDENTIFICATION DIVISION.                                       *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    KUNDIMP.
+       AUTHOR.        KUNDEKONTOR-IT.
+       INSTALLATION.  KUNDEKONTOR-DRIFT.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY                                          *
+      *   DATO        INIT  BESKRIVELSE                               *
+      *   2026-08-09  JAK   Nyt program. Laeser et fastformat-udtraek  *
+      *                     af nye kunder fra et eksternt system,      *
+      *                     koerer hver post igennem samme validering  *
+      *                     som KUNDVED (NAVNNORM/IBANCHK/KONTAKVAL/    *
+      *                     ADRESVAL) og tilfoejer godkendte poster     *
+      *                     til KUNDER-filen. Poster der fejler         *
+      *                     validering eller allerede findes skrives   *
+      *                     til en fejlrapport i stedet.               *
+      *----------------------------------------------------------------*
+
+      *================================================================*
+      * ENVIRONMENT DIVISION.                                          *
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IMPORT-FIL ASSIGN TO "KUNDIMP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS KI-IMPORT-STATUS.
+
+           SELECT KUNDER-FIL ASSIGN TO "KUNDER"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Kunde-id
+               FILE STATUS IS KI-KUNDER-STATUS.
+
+           SELECT FEJL-FIL ASSIGN TO "KUNDIMPFJ"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS KI-FEJL-STATUS.
+
+      *================================================================*
+      * DATA DIVISION.                                                 *
+      *================================================================*
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IMPORT-FIL.
+           COPY "KUNDIMP.cpy".
+
+       FD  KUNDER-FIL.
+           COPY "KUNDER.cpy".
+
+       FD  FEJL-FIL.
+           COPY "REJEKT.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  KI-IMPORT-STATUS          PIC X(2) VALUE "00".
+       01  KI-KUNDER-STATUS          PIC X(2) VALUE "00".
+       01  KI-FEJL-STATUS            PIC X(2) VALUE "00".
+       01  KI-SLUT-SW                PIC X(1) VALUE "N".
+           88  KI-SLUT                        VALUE "J".
+
+       01  KI-KONTO-GYLDIG           PIC X(1) VALUE "N".
+           88  KI-KONTO-OK                    VALUE "J".
+       01  KI-KONTAKT-GYLDIG         PIC X(1) VALUE "N".
+           88  KI-KONTAKT-OK                  VALUE "J".
+       01  KI-KONTAKT-FEJLTEKST      PIC X(60) VALUE SPACES.
+       01  KI-ADRESSE-GYLDIG         PIC X(1) VALUE "N".
+           88  KI-ADRESSE-OK                  VALUE "J".
+       01  KI-POST-GYLDIG-SW         PIC X(1) VALUE "N".
+           88  KI-POST-GYLDIG                 VALUE "J".
+
+       01  KI-ANTAL-LAEST            PIC 9(7) VALUE ZERO.
+       01  KI-ANTAL-IMPORTERET       PIC 9(7) VALUE ZERO.
+       01  KI-ANTAL-FEJL             PIC 9(7) VALUE ZERO.
+       01  KI-IMPORT-DATO            PIC 9(8) VALUE ZERO.
+
+      *================================================================*
+      * PROCEDURE DIVISION.                                            *
+      *================================================================*
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCES-IMPORT
+               UNTIL KI-SLUT
+           PERFORM 9999-TERMINATE
+           GOBACK.
+
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE                                                *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT IMPORT-FIL
+           OPEN I-O KUNDER-FIL
+           IF KI-KUNDER-STATUS = "35"
+               CLOSE KUNDER-FIL
+               OPEN OUTPUT KUNDER-FIL
+               CLOSE KUNDER-FIL
+               OPEN I-O KUNDER-FIL
+           END-IF
+           OPEN OUTPUT FEJL-FIL
+           ACCEPT KI-IMPORT-DATO FROM DATE YYYYMMDD.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2000-PROCES-IMPORT                                             *
+      *----------------------------------------------------------------*
+       2000-PROCES-IMPORT.
+           READ IMPORT-FIL
+               AT END
+                   MOVE "J" TO KI-SLUT-SW
+               NOT AT END
+                   ADD 1 TO KI-ANTAL-LAEST
+                   PERFORM 2100-IMPORTER-KUNDE
+           END-READ.
+
+       2000-PROCES-IMPORT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2100-IMPORTER-KUNDE - overfoerer en indlaest post til          *
+      * KUNDE-POST-formatet, renser navnet og koerer valideringen      *
+      * igennem foer et forsoeg paa at skrive den til KUNDER-filen.    *
+      *----------------------------------------------------------------*
+       2100-IMPORTER-KUNDE.
+           MOVE KI-KUNDE-ID          TO Kunde-id
+           MOVE KI-FORNAVN           TO Fornavn
+           MOVE KI-EFTERNAVN         TO Efternavn
+           CALL "NAVNNORM" USING Fornavn Efternavn Navn
+           MOVE KI-VEJNAVN           TO VEJNAVN
+           MOVE KI-HUSNR             TO HUSNR
+           MOVE KI-ETAGE             TO ETAGE
+           MOVE KI-SIDE              TO SIDE
+           MOVE KI-BYNAVN            TO BYNAVN
+           MOVE KI-POSTNR            TO POSTNR
+           MOVE KI-LANDE-KODE        TO LANDE-KODE
+           MOVE KI-TELEFON           TO TELEFON
+           MOVE KI-EMAIL             TO EMAIL
+           MOVE KI-KONTONUMMER       TO Kontonummer
+           MOVE KI-VALUTAKODE        TO Valutakode
+           MOVE KI-BALANCE           TO Balance
+           MOVE KI-ACCOUNT-TYPE      TO ACCOUNT-TYPE
+           MOVE KI-RENTESATS         TO RENTESATS
+           MOVE KI-OVERTRAEKSGRAENSE TO OVERTRAEKSGRAENSE
+           MOVE "A"                  TO REC-STATUS
+           MOVE KI-IMPORT-DATO       TO ADRESSE-GYLDIG-FRA
+
+           PERFORM 2600-VALIDATE-IMPORT
+           IF KI-POST-GYLDIG
+               WRITE KUNDE-POST
+                   INVALID KEY
+                       MOVE "DUBL" TO REJEKT-FEJLKODE
+                       STRING "KUNDE-ID FINDES ALLEREDE: "
+                                  DELIMITED BY SIZE
+                              Kunde-id DELIMITED BY SIZE
+                              INTO REJEKT-FEJLTEKST
+                       PERFORM 2610-SKRIV-FEJL
+                   NOT INVALID KEY
+                       ADD 1 TO KI-ANTAL-IMPORTERET
+               END-WRITE
+           END-IF.
+
+       2100-IMPORTER-KUNDE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2600-VALIDATE-IMPORT - samme kontroller som KUNDVED koerer     *
+      * ved oprettelse: IBAN-kontrol, kontaktoplysninger og adresse.   *
+      *----------------------------------------------------------------*
+       2600-VALIDATE-IMPORT.
+           MOVE "J" TO KI-POST-GYLDIG-SW
+           CALL "IBANCHK" USING Kontonummer KI-KONTO-GYLDIG
+           IF NOT KI-KONTO-OK
+               MOVE "N" TO KI-POST-GYLDIG-SW
+               MOVE "IBAN" TO REJEKT-FEJLKODE
+               STRING "KONTONUMMER FEJLER IBAN-KONTROL: "
+                          DELIMITED BY SIZE
+                      Kontonummer DELIMITED BY SIZE
+                      INTO REJEKT-FEJLTEKST
+               PERFORM 2610-SKRIV-FEJL
+           END-IF
+
+           CALL "KONTAKVAL" USING TELEFON EMAIL
+                   KI-KONTAKT-GYLDIG KI-KONTAKT-FEJLTEKST
+           IF NOT KI-KONTAKT-OK
+               MOVE "N" TO KI-POST-GYLDIG-SW
+               MOVE "KONT" TO REJEKT-FEJLKODE
+               MOVE KI-KONTAKT-FEJLTEKST TO REJEKT-FEJLTEKST
+               PERFORM 2610-SKRIV-FEJL
+           END-IF
+
+           CALL "ADRESVAL" USING POSTNR LANDE-KODE KI-ADRESSE-GYLDIG
+           IF NOT KI-ADRESSE-OK
+               MOVE "N" TO KI-POST-GYLDIG-SW
+               MOVE "ADRS" TO REJEKT-FEJLKODE
+               STRING "POSTNR/LANDE-KODE UGYLDIG: "
+                          DELIMITED BY SIZE
+                      POSTNR DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      LANDE-KODE DELIMITED BY SIZE
+                      INTO REJEKT-FEJLTEKST
+               PERFORM 2610-SKRIV-FEJL
+           END-IF.
+
+       2600-VALIDATE-IMPORT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2610-SKRIV-FEJL                                                *
+      *----------------------------------------------------------------*
+       2610-SKRIV-FEJL.
+           MOVE Kunde-id TO REJEKT-KUNDE-ID
+           ACCEPT REJEKT-DATO FROM DATE YYYYMMDD
+           WRITE REJEKT-POST
+           ADD 1 TO KI-ANTAL-FEJL.
+
+       2610-SKRIV-FEJL-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 9999-TERMINATE                                                 *
+      *----------------------------------------------------------------*
+       9999-TERMINATE.
+           DISPLAY "POSTER LAEST:      " KI-ANTAL-LAEST
+           DISPLAY "POSTER IMPORTERET: " KI-ANTAL-IMPORTERET
+           DISPLAY "POSTER AFVIST:     " KI-ANTAL-FEJL
+           CLOSE IMPORT-FIL
+           CLOSE KUNDER-FIL
+           CLOSE FEJL-FIL.
+
+       9999-TERMINATE-EXIT.
+           EXIT.
