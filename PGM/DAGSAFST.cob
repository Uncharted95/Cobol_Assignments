@@ -0,0 +1,292 @@
+      *================================================================*
+      * IDENTIFICATION DIVISION.                                       *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DAGSAFST.
+       AUTHOR.        KUNDEKONTOR-IT.
+       INSTALLATION.  KUNDEKONTOR-DRIFT.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY                                          *
+      *   DATO        INIT  BESKRIVELSE                               *
+      *   2026-08-09  JAK   Nyt program. Slutafstemning mellem         *
+      *                     TRANSAKTION-FIL og KUNDER-filen - sorterer *
+      *                     transaktionerne pr. kunde og sammenligner  *
+      *                     sidste bogfoerte saldo med KUNDER-filens   *
+      *                     aktuelle saldo. Afvigelser og kunder der   *
+      *                     slet ikke findes udskrives som             *
+      *                     undtagelser.                               *
+      *   2026-08-09  JAK   Tilfoejet en uafhaengig totalafstemning:   *
+      *                     hele KUNDER-filens saldo summeres og       *
+      *                     sammenholdes med gaarsdagens kontroltotal  *
+      *                     plus dagens nettobevaegelse fra            *
+      *                     TRANSAKTION-FIL. Kunde-for-kunde-          *
+      *                     afstemningen fanger kun kunder der har     *
+      *                     bevaeget sig i loggen - totalafstemningen  *
+      *                     daekker ogsaa konti der er aendret uden om *
+      *                     TRANSPOST.                                 *
+      *----------------------------------------------------------------*
+
+      *================================================================*
+      * ENVIRONMENT DIVISION.                                          *
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KUNDER-FIL ASSIGN TO "KUNDER"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Kunde-id
+               FILE STATUS IS DA-KUNDER-STATUS.
+
+           SELECT TRANSAKTION-FIL ASSIGN TO "TRANSFIL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS DA-TRANS-STATUS.
+
+           SELECT SORT-FIL ASSIGN TO "SORTWK02".
+
+           SELECT KONTROL-FIL ASSIGN TO "DAGSKTRL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS DA-KONTROL-STATUS.
+
+      *================================================================*
+      * DATA DIVISION.                                                 *
+      *================================================================*
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KUNDER-FIL.
+           COPY "KUNDER.cpy".
+
+      *  Dummy-posttype for TRANSAKTION-FIL - SORT ... USING laeser    *
+      *  filen byte for byte over i SORT-FIL, som fortolker de samme   *
+      *  49 byte med TRANS.cpy's feltnavne.                            *
+       FD  TRANSAKTION-FIL.
+       01  TRANS-IN-REC              PIC X(49).
+
+       SD  SORT-FIL.
+           COPY "TRANS.cpy".
+
+       FD  KONTROL-FIL.
+           COPY "DAGSKTRL.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  DA-KUNDER-STATUS          PIC X(2) VALUE "00".
+       01  DA-TRANS-STATUS           PIC X(2) VALUE "00".
+       01  DA-KONTROL-STATUS         PIC X(2) VALUE "00".
+       01  DA-SLUT-SORT-SW           PIC X(1) VALUE "N".
+           88  DA-SLUT-SORT                   VALUE "J".
+       01  DA-SLUT-KUNDER-SW         PIC X(1) VALUE "N".
+           88  DA-SLUT-KUNDER                 VALUE "J".
+
+       01  DA-NUVAERENDE-KUNDE-ID    PIC X(10) VALUE SPACES.
+       01  DA-SIDSTE-SALDO           PIC S9(9)V99 VALUE ZERO.
+       01  DA-ANTAL-TRANS            PIC 9(7) VALUE ZERO.
+       01  DA-ANTAL-OK               PIC 9(7) VALUE ZERO.
+       01  DA-ANTAL-AFVIGELSER       PIC 9(7) VALUE ZERO.
+       01  DA-ANTAL-UKENDTE          PIC 9(7) VALUE ZERO.
+
+       01  DA-KUNDER-SALDO-EDIT      PIC Z,ZZZ,ZZZ,ZZ9.99- VALUE ZERO.
+       01  DA-LOG-SALDO-EDIT         PIC Z,ZZZ,ZZZ,ZZ9.99- VALUE ZERO.
+
+       01  DA-DAGS-DATO              PIC 9(8) VALUE ZERO.
+       01  DA-FORRIGE-TOTAL          PIC S9(11)V99 VALUE ZERO.
+       01  DA-NETTO-BEVAEGELSE       PIC S9(11)V99 VALUE ZERO.
+       01  DA-TOTAL-SALDO            PIC S9(11)V99 VALUE ZERO.
+       01  DA-FORVENTET-SALDO        PIC S9(11)V99 VALUE ZERO.
+       01  DA-TOTAL-EDIT             PIC Z,ZZZ,ZZZ,ZZ9.99- VALUE ZERO.
+       01  DA-FORVENTET-EDIT         PIC Z,ZZZ,ZZZ,ZZ9.99- VALUE ZERO.
+       01  DA-FORRIGE-EDIT           PIC Z,ZZZ,ZZZ,ZZ9.99- VALUE ZERO.
+       01  DA-NETTO-EDIT             PIC Z,ZZZ,ZZZ,ZZ9.99- VALUE ZERO.
+
+      *================================================================*
+      * PROCEDURE DIVISION.                                            *
+      *================================================================*
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           DISPLAY "=== SLUTAFSTEMNING - TRANSAKTIONSLOG MOD KUNDER ==="
+           ACCEPT DA-DAGS-DATO FROM DATE YYYYMMDD
+           PERFORM 1000-LAES-KONTROL
+           PERFORM 1100-TOTAL-KUNDER-FIL
+           OPEN INPUT KUNDER-FIL
+           SORT SORT-FIL
+               ON ASCENDING KEY TRANS-KUNDE-ID TRANS-LOEBENUMMER
+               USING TRANSAKTION-FIL
+               OUTPUT PROCEDURE IS 3000-SORT-OUTPUT
+           CLOSE KUNDER-FIL
+           DISPLAY "================================================="
+           DISPLAY "ANTAL TRANSAKTIONER GENNEMGAAET: " DA-ANTAL-TRANS
+           DISPLAY "KUNDER AFSTEMT OK:               " DA-ANTAL-OK
+           DISPLAY "KUNDER MED AFVIGELSE:             "
+                   DA-ANTAL-AFVIGELSER
+           DISPLAY "UKENDTE KUNDE-ID I LOGGEN:         "
+                   DA-ANTAL-UKENDTE
+           PERFORM 4000-TOTAL-AFSTEM
+           PERFORM 4100-SKRIV-KONTROL
+           GOBACK.
+
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 1000-LAES-KONTROL - henter gaarsdagens kontroltotal. Findes    *
+      * kontrolfilen ikke endnu (foerste koersel), antages totalen at  *
+      * vaere nul.                                                     *
+      *----------------------------------------------------------------*
+       1000-LAES-KONTROL.
+           OPEN INPUT KONTROL-FIL
+           IF DA-KONTROL-STATUS = "35"
+               MOVE ZERO TO DA-FORRIGE-TOTAL
+           ELSE
+               READ KONTROL-FIL
+                   AT END
+                       MOVE ZERO TO DA-FORRIGE-TOTAL
+                   NOT AT END
+                       MOVE DK-TOTAL-SALDO TO DA-FORRIGE-TOTAL
+               END-READ
+               CLOSE KONTROL-FIL
+           END-IF.
+
+       1000-LAES-KONTROL-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 1100-TOTAL-KUNDER-FIL - summerer saldoen for samtlige aktive   *
+      * konti i KUNDER-filen uafhaengigt af transaktionsloggen, saa    *
+      * saldoaendringer der ikke er posteret via TRANSPOST ogsaa       *
+      * fanges af afstemningen.                                        *
+      *----------------------------------------------------------------*
+       1100-TOTAL-KUNDER-FIL.
+           MOVE ZERO TO DA-TOTAL-SALDO
+           OPEN INPUT KUNDER-FIL
+           PERFORM 1110-LAES-KUNDE-TOTAL
+               UNTIL DA-SLUT-KUNDER
+           CLOSE KUNDER-FIL
+           MOVE "N" TO DA-SLUT-KUNDER-SW.
+
+       1100-TOTAL-KUNDER-FIL-EXIT.
+           EXIT.
+
+       1110-LAES-KUNDE-TOTAL.
+           READ KUNDER-FIL NEXT RECORD
+               AT END
+                   MOVE "J" TO DA-SLUT-KUNDER-SW
+               NOT AT END
+                   IF NOT REC-SLETTET
+                       ADD Balance TO DA-TOTAL-SALDO
+                   END-IF
+           END-READ.
+
+       1110-LAES-KUNDE-TOTAL-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 3000-SORT-OUTPUT - gennemgaar de sorterede transaktioner       *
+      * kundevis og afstemmer den sidste saldo for hver kunde.         *
+      *----------------------------------------------------------------*
+       3000-SORT-OUTPUT.
+           PERFORM 3100-LAES-SORT-REC
+               UNTIL DA-SLUT-SORT
+           IF DA-NUVAERENDE-KUNDE-ID NOT = SPACES
+               PERFORM 3200-AFSTEM-KUNDE
+           END-IF.
+
+       3000-SORT-OUTPUT-EXIT.
+           EXIT.
+
+       3100-LAES-SORT-REC.
+           RETURN SORT-FIL
+               AT END
+                   MOVE "J" TO DA-SLUT-SORT-SW
+               NOT AT END
+                   IF TRANS-KUNDE-ID NOT = DA-NUVAERENDE-KUNDE-ID
+                       IF DA-NUVAERENDE-KUNDE-ID NOT = SPACES
+                           PERFORM 3200-AFSTEM-KUNDE
+                       END-IF
+                       MOVE TRANS-KUNDE-ID TO DA-NUVAERENDE-KUNDE-ID
+                   END-IF
+                   MOVE TRANS-SALDO-EFTER TO DA-SIDSTE-SALDO
+                   ADD 1 TO DA-ANTAL-TRANS
+                   IF TRANS-UDBETALING
+                       SUBTRACT TRANS-BELOEB FROM DA-NETTO-BEVAEGELSE
+                   ELSE
+                       ADD TRANS-BELOEB TO DA-NETTO-BEVAEGELSE
+                   END-IF
+           END-RETURN.
+
+       3100-LAES-SORT-REC-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 3200-AFSTEM-KUNDE - sammenligner den sidste bogfoerte saldo    *
+      * fra loggen med kundens aktuelle saldo i KUNDER-filen.          *
+      *----------------------------------------------------------------*
+       3200-AFSTEM-KUNDE.
+           MOVE DA-NUVAERENDE-KUNDE-ID TO Kunde-id
+           READ KUNDER-FIL
+               INVALID KEY
+                   ADD 1 TO DA-ANTAL-UKENDTE
+                   DISPLAY "UNDTAGELSE - UKENDT KUNDE-ID I LOG: "
+                           DA-NUVAERENDE-KUNDE-ID
+               NOT INVALID KEY
+                   IF Balance = DA-SIDSTE-SALDO
+                       ADD 1 TO DA-ANTAL-OK
+                   ELSE
+                       ADD 1 TO DA-ANTAL-AFVIGELSER
+                       MOVE Balance        TO DA-KUNDER-SALDO-EDIT
+                       MOVE DA-SIDSTE-SALDO TO DA-LOG-SALDO-EDIT
+                       DISPLAY "UNDTAGELSE - AFVIGELSE FOR KUNDE: "
+                               Kunde-id
+                       DISPLAY "   KUNDER-FILENS SALDO: "
+                               DA-KUNDER-SALDO-EDIT
+                       DISPLAY "   TRANSAKTIONSLOGGENS SALDO: "
+                               DA-LOG-SALDO-EDIT
+                   END-IF
+           END-READ.
+
+       3200-AFSTEM-KUNDE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 4000-TOTAL-AFSTEM - sammenholder KUNDER-filens uafhaengigt     *
+      * summerede totalsaldo med den forventede total: gaarsdagens     *
+      * kontroltotal plus dagens nettobevaegelse fra                   *
+      * TRANSAKTION-FIL.                                                *
+      *----------------------------------------------------------------*
+       4000-TOTAL-AFSTEM.
+           COMPUTE DA-FORVENTET-SALDO =
+                   DA-FORRIGE-TOTAL + DA-NETTO-BEVAEGELSE
+           MOVE DA-FORRIGE-TOTAL   TO DA-FORRIGE-EDIT
+           MOVE DA-FORVENTET-SALDO TO DA-FORVENTET-EDIT
+           MOVE DA-TOTAL-SALDO     TO DA-TOTAL-EDIT
+           MOVE DA-NETTO-BEVAEGELSE TO DA-NETTO-EDIT
+           DISPLAY "================================================="
+           DISPLAY "TOTALAFSTEMNING - HELE KUNDER-FILEN"
+           DISPLAY "   FORRIGE KONTROLTOTAL:      " DA-FORRIGE-EDIT
+           DISPLAY "   NETTOBEVAEGELSE I DAG:      " DA-NETTO-EDIT
+           DISPLAY "   FORVENTET TOTAL:           " DA-FORVENTET-EDIT
+           DISPLAY "   KUNDER-FILENS FAKTISKE TOTAL: " DA-TOTAL-EDIT
+           IF DA-TOTAL-SALDO = DA-FORVENTET-SALDO
+               DISPLAY "   TOTALAFSTEMNING OK"
+           ELSE
+               DISPLAY "   UNDTAGELSE - TOTALAFSTEMNING AFVIGER"
+           END-IF.
+
+       4000-TOTAL-AFSTEM-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 4100-SKRIV-KONTROL - gemmer dagens faktiske total som naeste   *
+      * koersels kontroltotal.                                         *
+      *----------------------------------------------------------------*
+       4100-SKRIV-KONTROL.
+           OPEN OUTPUT KONTROL-FIL
+           MOVE DA-DAGS-DATO   TO DK-DATO
+           MOVE DA-TOTAL-SALDO TO DK-TOTAL-SALDO
+           WRITE DAGS-KONTROL-POST
+           CLOSE KONTROL-FIL.
+
+       4100-SKRIV-KONTROL-EXIT.
+           EXIT.
