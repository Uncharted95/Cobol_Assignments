@@ -0,0 +1,164 @@
+      *================================================================*
+      * IDENTIFICATION DIVISION.                                       *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    KUNDLIST.
+       AUTHOR.        KUNDEKONTOR-IT.
+       INSTALLATION.  KUNDEKONTOR-DRIFT.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY                                          *
+      *   DATO        INIT  BESKRIVELSE                               *
+      *   2026-08-09  JAK   Nyt program. Sorterer de aktive kunder     *
+      *                     efter EFTERNAVN/FORNAVN og udskriver dem   *
+      *                     sidevis med en loebende saldo-total.       *
+      *   2026-08-09  JAK   Den loebende total blev kun udskrevet en   *
+      *                     enkelt gang, som slutsummen. Tilfoejet     *
+      *                     kolonnen paa hver detaljelinje, saa den    *
+      *                     loebende total reelt fremgaar undervejs.   *
+      *----------------------------------------------------------------*
+
+      *================================================================*
+      * ENVIRONMENT DIVISION.                                          *
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KUNDER-FIL ASSIGN TO "KUNDER"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS Kunde-id
+               FILE STATUS IS KL-KUNDER-STATUS.
+
+           SELECT SORT-FIL ASSIGN TO "SORTWK01".
+
+      *================================================================*
+      * DATA DIVISION.                                                 *
+      *================================================================*
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KUNDER-FIL.
+           COPY "KUNDER.cpy".
+
+       SD  SORT-FIL.
+           COPY "KUNDSRT.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  KL-KUNDER-STATUS          PIC X(2) VALUE "00".
+       01  KL-SLUT-KUNDER-SW         PIC X(1) VALUE "N".
+           88  KL-SLUT-KUNDER                 VALUE "J".
+       01  KL-SLUT-SORT-SW           PIC X(1) VALUE "N".
+           88  KL-SLUT-SORT                   VALUE "J".
+
+       01  KL-LINJE-TAELLER          PIC 9(3) VALUE ZERO.
+       01  KL-SIDE-TAELLER           PIC 9(3) VALUE ZERO.
+       01  KL-MAX-LINJER-PR-SIDE     PIC 9(3) VALUE 60.
+       01  KL-ANTAL-KUNDER           PIC 9(7) VALUE ZERO.
+       01  KL-LOEBENDE-TOTAL         PIC S9(11)V99 VALUE ZERO.
+       01  KL-TOTAL-EDIT             PIC Z,ZZZ,ZZZ,ZZ9.99- VALUE ZERO.
+       01  KL-BALANCE-EDIT           PIC Z,ZZZ,ZZ9.99-     VALUE ZERO.
+       01  KL-DETAIL-LINJE           PIC X(90) VALUE SPACES.
+
+      *================================================================*
+      * PROCEDURE DIVISION.                                            *
+      *================================================================*
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           SORT SORT-FIL
+               ON ASCENDING KEY SRT-EFTERNAVN SRT-FORNAVN
+               INPUT PROCEDURE IS 2000-SORT-INPUT
+               OUTPUT PROCEDURE IS 3000-SORT-OUTPUT
+           DISPLAY "================================================="
+           DISPLAY "ANTAL KUNDER UDSKREVET: " KL-ANTAL-KUNDER
+           DISPLAY "SAMLET SALDO:           " KL-TOTAL-EDIT
+           GOBACK.
+
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2000-SORT-INPUT - laeser KUNDER-filen og afgiver kun aktive    *
+      * poster til sorteringen.                                       *
+      *----------------------------------------------------------------*
+       2000-SORT-INPUT.
+           OPEN INPUT KUNDER-FIL
+           PERFORM 2100-LAES-KUNDE
+               UNTIL KL-SLUT-KUNDER
+           CLOSE KUNDER-FIL.
+
+       2000-SORT-INPUT-EXIT.
+           EXIT.
+
+       2100-LAES-KUNDE.
+           READ KUNDER-FIL NEXT RECORD
+               AT END
+                   MOVE "J" TO KL-SLUT-KUNDER-SW
+               NOT AT END
+                   IF REC-AKTIV
+                       MOVE Efternavn   TO SRT-EFTERNAVN
+                       MOVE Fornavn     TO SRT-FORNAVN
+                       MOVE Kunde-id    TO SRT-KUNDE-ID
+                       MOVE Kontonummer TO SRT-KONTONUMMER
+                       MOVE Valutakode  TO SRT-VALUTAKODE
+                       MOVE Balance     TO SRT-BALANCE
+                       RELEASE SORT-REC
+                   END-IF
+           END-READ.
+
+       2100-LAES-KUNDE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 3000-SORT-OUTPUT - udskriver de sorterede poster sidevis med   *
+      * en loebende saldo-total.                                      *
+      *----------------------------------------------------------------*
+       3000-SORT-OUTPUT.
+           PERFORM 3100-SKRIV-SIDEHOVED
+           PERFORM 3200-SKRIV-DETAIL
+               UNTIL KL-SLUT-SORT.
+
+       3000-SORT-OUTPUT-EXIT.
+           EXIT.
+
+       3100-SKRIV-SIDEHOVED.
+           ADD 1 TO KL-SIDE-TAELLER
+           MOVE ZERO TO KL-LINJE-TAELLER
+           DISPLAY " "
+           DISPLAY "KUNDELISTE - SIDE " KL-SIDE-TAELLER
+           DISPLAY "EFTERNAVN            FORNAVN              "
+                   "KUNDE-ID   SALDO           LOEBENDE TOTAL"
+           DISPLAY "---------------------------------------------"
+                   "-------------------------------".
+
+       3100-SKRIV-SIDEHOVED-EXIT.
+           EXIT.
+
+       3200-SKRIV-DETAIL.
+           RETURN SORT-FIL
+               AT END
+                   MOVE "J" TO KL-SLUT-SORT-SW
+               NOT AT END
+                   IF KL-LINJE-TAELLER NOT < KL-MAX-LINJER-PR-SIDE
+                       PERFORM 3100-SKRIV-SIDEHOVED
+                   END-IF
+                   MOVE SRT-BALANCE TO KL-BALANCE-EDIT
+                   ADD 1 TO KL-LINJE-TAELLER
+                   ADD 1 TO KL-ANTAL-KUNDER
+                   ADD SRT-BALANCE TO KL-LOEBENDE-TOTAL
+                   MOVE KL-LOEBENDE-TOTAL TO KL-TOTAL-EDIT
+                   STRING SRT-EFTERNAVN   DELIMITED BY SIZE
+                          SRT-FORNAVN     DELIMITED BY SIZE
+                          SRT-KUNDE-ID    DELIMITED BY SIZE
+                          " " DELIMITED BY SIZE
+                          KL-BALANCE-EDIT DELIMITED BY SIZE
+                          " " DELIMITED BY SIZE
+                          KL-TOTAL-EDIT   DELIMITED BY SIZE
+                          INTO KL-DETAIL-LINJE
+                   DISPLAY KL-DETAIL-LINJE
+           END-RETURN.
+
+       3200-SKRIV-DETAIL-EXIT.
+           EXIT.
