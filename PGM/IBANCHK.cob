@@ -0,0 +1,143 @@
+      *================================================================*
+      * IDENTIFICATION DIVISION.                                       *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    IBANCHK.
+       AUTHOR.        KUNDEKONTOR-IT.
+       INSTALLATION.  KUNDEKONTOR-DRIFT.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY                                          *
+      *   DATO        INIT  BESKRIVELSE                               *
+      *   2026-08-09  JAK   Nyt underprogram. Tjekker Kontonummer mod  *
+      *                     MOD-97 IBAN-kontrolcifferet, saa KUNDVED   *
+      *                     kan afvise forkerte kontonumre foer de     *
+      *                     skrives til KUNDER-filen.                  *
+      *----------------------------------------------------------------*
+      * Kaldes saaledes:                                               *
+      *     CALL "IBANCHK" USING LK-KONTONUMMER LK-GYLDIG              *
+      * LK-GYLDIG returneres "J" naar kontrolcifferet stemmer, "N"     *
+      * ellers.                                                        *
+      *================================================================*
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  IB-LAENGDE                PIC 9(2)  COMP VALUE 20.
+       01  IB-REARR-LAENGDE          PIC 9(2)  COMP VALUE ZERO.
+       01  IB-OMLAGT                 PIC X(34) VALUE SPACES.
+       01  IB-IX                     PIC 9(2)  COMP VALUE ZERO.
+       01  IB-TEGN                   PIC X(1)  VALUE SPACE.
+       01  IB-POS                    PIC 9(2)  COMP VALUE ZERO.
+       01  IB-VAERDI                 PIC 9(2)  COMP VALUE ZERO.
+       01  IB-REST                   PIC 9(4)  COMP VALUE ZERO.
+       01  IB-KVOTIENT               PIC 9(4)  COMP VALUE ZERO.
+       01  IB-TIER                   PIC 9(2)  COMP VALUE ZERO.
+       01  IB-ENER                   PIC 9(2)  COMP VALUE ZERO.
+       01  IB-TAELLER                PIC 9(6)  COMP VALUE ZERO.
+       01  IB-ALFABET                PIC X(36)
+               VALUE "0123456789ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+       01  IB-ALFABET-TABEL REDEFINES IB-ALFABET.
+           02  IB-ALFA-TEGN          PIC X(1) OCCURS 36 TIMES.
+
+       LINKAGE SECTION.
+       01  LK-KONTONUMMER            PIC X(20).
+       01  LK-GYLDIG                 PIC X(1).
+
+      *================================================================*
+      * PROCEDURE DIVISION.                                            *
+      *================================================================*
+       PROCEDURE DIVISION USING LK-KONTONUMMER LK-GYLDIG.
+
+       0000-MAINLINE.
+           MOVE "N" TO LK-GYLDIG
+           PERFORM 1000-FIND-LENGTH
+           PERFORM 2000-REARRANGE
+           MOVE ZERO TO IB-REST
+           PERFORM 3000-PROCES-TEGN
+               VARYING IB-IX FROM 1 BY 1
+               UNTIL IB-IX > IB-LAENGDE
+           IF IB-REST = 1
+               MOVE "J" TO LK-GYLDIG
+           END-IF
+           EXIT PROGRAM.
+
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 1000-FIND-LENGTH - finder den faktiske laengde af              *
+      * kontonummeret, dvs. uden efterstillede blanke.                 *
+      *----------------------------------------------------------------*
+       1000-FIND-LENGTH.
+           MOVE 20 TO IB-LAENGDE
+           PERFORM 1100-TRIM-BLANK
+               UNTIL LK-KONTONUMMER(IB-LAENGDE:1) NOT = SPACE
+               OR IB-LAENGDE = 1.
+
+       1000-FIND-LENGTH-EXIT.
+           EXIT.
+
+       1100-TRIM-BLANK.
+           SUBTRACT 1 FROM IB-LAENGDE.
+
+       1100-TRIM-BLANK-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2000-REARRANGE - flytter de foerste fire tegn til sidst,       *
+      * som MOD-97 kontrollen kraever.                                 *
+      *----------------------------------------------------------------*
+       2000-REARRANGE.
+           MOVE SPACES TO IB-OMLAGT
+           IF IB-LAENGDE > 4
+               COMPUTE IB-REARR-LAENGDE = IB-LAENGDE - 4
+               STRING LK-KONTONUMMER(5:IB-REARR-LAENGDE)
+                          DELIMITED BY SIZE
+                      LK-KONTONUMMER(1:4)
+                          DELIMITED BY SIZE
+                      INTO IB-OMLAGT
+           ELSE
+               MOVE LK-KONTONUMMER TO IB-OMLAGT
+           END-IF.
+
+       2000-REARRANGE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 3000-PROCES-TEGN - udregner den loebende rest af cifferstroemen*
+      * modulo 97, et tegn ad gangen, saa der aldrig skal opbygges et  *
+      * tal der er for stort til et COMP-felt.                        *
+      *----------------------------------------------------------------*
+       3000-PROCES-TEGN.
+           MOVE IB-OMLAGT(IB-IX:1) TO IB-TEGN
+           PERFORM 3100-SLAA-OP
+               VARYING IB-POS FROM 1 BY 1
+               UNTIL IB-POS > 36
+               OR IB-ALFA-TEGN(IB-POS) = IB-TEGN
+           COMPUTE IB-VAERDI = IB-POS - 1
+           IF IB-VAERDI < 10
+               COMPUTE IB-TAELLER = (IB-REST * 10) + IB-VAERDI
+               DIVIDE IB-TAELLER BY 97
+                   GIVING IB-KVOTIENT REMAINDER IB-REST
+           ELSE
+               DIVIDE IB-VAERDI BY 10
+                   GIVING IB-TIER REMAINDER IB-ENER
+               COMPUTE IB-TAELLER = (IB-REST * 10) + IB-TIER
+               DIVIDE IB-TAELLER BY 97
+                   GIVING IB-KVOTIENT REMAINDER IB-REST
+               COMPUTE IB-TAELLER = (IB-REST * 10) + IB-ENER
+               DIVIDE IB-TAELLER BY 97
+                   GIVING IB-KVOTIENT REMAINDER IB-REST
+           END-IF.
+
+       3000-PROCES-TEGN-EXIT.
+           EXIT.
+
+       3100-SLAA-OP.
+           CONTINUE.
+
+       3100-SLAA-OP-EXIT.
+           EXIT.
