@@ -0,0 +1,181 @@
+      *================================================================*
+      * IDENTIFICATION DIVISION.                                       *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ADRESVAL.
+       AUTHOR.        KUNDEKONTOR-IT.
+       INSTALLATION.  KUNDEKONTOR-DRIFT.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY                                          *
+      *   DATO        INIT  BESKRIVELSE                               *
+      *   2026-08-09  JAK   Nyt underprogram. Slaar POSTNR op i        *
+      *                     POSTNRTB naar LANDE-KODE er "DK", og       *
+      *                     slaar LANDE-KODE op i LANDETAB i alle      *
+      *                     andre tilfaelde.                           *
+      *   2026-08-09  JAK   Rettet POSTNR-FIL/LANDE-FIL til ORGANIZA-  *
+      *                     TION LINE SEQUENTIAL - filerne er LF-      *
+      *                     afgraensede tekstfiler, og ren SEQUENTIAL  *
+      *                     laeste kun foerste post korrekt.           *
+      *----------------------------------------------------------------*
+      * Kaldes saaledes:                                               *
+      *     CALL "ADRESVAL" USING LK-POSTNR LK-LANDE-KODE LK-GYLDIG    *
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POSTNR-FIL ASSIGN TO "POSTNRTB"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AV-POSTNR-STATUS.
+
+           SELECT LANDE-FIL ASSIGN TO "LANDETAB"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AV-LANDE-STATUS.
+
+      *================================================================*
+      * DATA DIVISION.                                                 *
+      *================================================================*
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POSTNR-FIL.
+           COPY "POSTNRT.cpy".
+
+       FD  LANDE-FIL.
+           COPY "LANDETAB.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  AV-POSTNR-STATUS          PIC X(2) VALUE "00".
+       01  AV-LANDE-STATUS           PIC X(2) VALUE "00".
+       01  AV-FOERSTE-KALD-SW        PIC X(1) VALUE "J".
+           88  AV-FOERSTE-KALD                VALUE "J".
+       01  AV-ANTAL-POSTNR           PIC 9(4) COMP VALUE ZERO.
+       01  AV-ANTAL-LANDE            PIC 9(4) COMP VALUE ZERO.
+       01  AV-IX                     PIC 9(4) COMP VALUE ZERO.
+       01  AV-FUNDET-SW              PIC X(1) VALUE "N".
+           88  AV-FUNDET                      VALUE "J".
+
+       01  AV-POSTNR-TABEL.
+           02  AV-POSTNR-ELEMENT OCCURS 500 TIMES
+                   INDEXED BY AV-POSTNR-IX.
+               03  AV-POSTNR-KODE    PIC X(4).
+               03  AV-POSTNR-BY      PIC X(20).
+
+       01  AV-LANDE-TABEL.
+           02  AV-LANDE-ELEMENT  OCCURS 300 TIMES
+                   INDEXED BY AV-LANDE-IX.
+               03  AV-LANDE-KODE     PIC X(2).
+               03  AV-LANDE-NAVN     PIC X(30).
+
+       LINKAGE SECTION.
+       01  LK-POSTNR                 PIC X(4).
+       01  LK-LANDE-KODE              PIC X(2).
+       01  LK-GYLDIG                 PIC X(1).
+
+      *================================================================*
+      * PROCEDURE DIVISION.                                            *
+      *================================================================*
+       PROCEDURE DIVISION USING LK-POSTNR LK-LANDE-KODE LK-GYLDIG.
+
+       0000-MAINLINE.
+           IF AV-FOERSTE-KALD
+               PERFORM 1000-LOAD-TABELS
+               MOVE "N" TO AV-FOERSTE-KALD-SW
+           END-IF
+           MOVE "N" TO LK-GYLDIG
+           IF LK-LANDE-KODE = "DK"
+               PERFORM 2000-VALIDATE-POSTNR
+           ELSE
+               PERFORM 3000-VALIDATE-LANDE-KODE
+           END-IF
+           EXIT PROGRAM.
+
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 1000-LOAD-TABELS - laeser POSTNRTB og LANDETAB en gang for     *
+      * alle ind i interne tabeller.                                  *
+      *----------------------------------------------------------------*
+       1000-LOAD-TABELS.
+           OPEN INPUT POSTNR-FIL
+           PERFORM UNTIL AV-POSTNR-STATUS = "10"
+               READ POSTNR-FIL
+                   AT END
+                       MOVE "10" TO AV-POSTNR-STATUS
+                   NOT AT END
+                       ADD 1 TO AV-ANTAL-POSTNR
+                       MOVE POSTNR-REF-KODE
+                           TO AV-POSTNR-KODE(AV-ANTAL-POSTNR)
+                       MOVE POSTNR-REF-BYNAVN
+                           TO AV-POSTNR-BY(AV-ANTAL-POSTNR)
+               END-READ
+           END-PERFORM
+           CLOSE POSTNR-FIL
+
+           OPEN INPUT LANDE-FIL
+           PERFORM UNTIL AV-LANDE-STATUS = "10"
+               READ LANDE-FIL
+                   AT END
+                       MOVE "10" TO AV-LANDE-STATUS
+                   NOT AT END
+                       ADD 1 TO AV-ANTAL-LANDE
+                       MOVE LANDE-REF-KODE
+                           TO AV-LANDE-KODE(AV-ANTAL-LANDE)
+                       MOVE LANDE-REF-NAVN
+                           TO AV-LANDE-NAVN(AV-ANTAL-LANDE)
+               END-READ
+           END-PERFORM
+           CLOSE LANDE-FIL.
+
+       1000-LOAD-TABELS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2000-VALIDATE-POSTNR                                           *
+      *----------------------------------------------------------------*
+       2000-VALIDATE-POSTNR.
+           MOVE "N" TO AV-FUNDET-SW
+           PERFORM 2100-SOEG-POSTNR
+               VARYING AV-IX FROM 1 BY 1
+               UNTIL AV-IX > AV-ANTAL-POSTNR
+               OR AV-FUNDET
+           IF AV-FUNDET
+               MOVE "J" TO LK-GYLDIG
+           END-IF.
+
+       2000-VALIDATE-POSTNR-EXIT.
+           EXIT.
+
+       2100-SOEG-POSTNR.
+           IF AV-POSTNR-KODE(AV-IX) = LK-POSTNR
+               MOVE "J" TO AV-FUNDET-SW
+           END-IF.
+
+       2100-SOEG-POSTNR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 3000-VALIDATE-LANDE-KODE                                       *
+      *----------------------------------------------------------------*
+       3000-VALIDATE-LANDE-KODE.
+           MOVE "N" TO AV-FUNDET-SW
+           PERFORM 3100-SOEG-LANDE
+               VARYING AV-IX FROM 1 BY 1
+               UNTIL AV-IX > AV-ANTAL-LANDE
+               OR AV-FUNDET
+           IF AV-FUNDET
+               MOVE "J" TO LK-GYLDIG
+           END-IF.
+
+       3000-VALIDATE-LANDE-KODE-EXIT.
+           EXIT.
+
+       3100-SOEG-LANDE.
+           IF AV-LANDE-KODE(AV-IX) = LK-LANDE-KODE
+               MOVE "J" TO AV-FUNDET-SW
+           END-IF.
+
+       3100-SOEG-LANDE-EXIT.
+           EXIT.
