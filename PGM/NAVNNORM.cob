@@ -0,0 +1,83 @@
+      *================================================================*
+      * IDENTIFICATION DIVISION.                                       *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    NAVNNORM.
+       AUTHOR.        KUNDEKONTOR-IT.
+       INSTALLATION.  KUNDEKONTOR-DRIFT.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY                                          *
+      *   DATO        INIT  BESKRIVELSE                               *
+      *   2026-08-09  JAK   Nyt underprogram. Samler FORNAVN og        *
+      *                     EFTERNAVN til et fuldt navn og fjerner     *
+      *                     overflødige mellemrum, saa de tre steder   *
+      *                     der gjorde dette hver for sig (Opgave3-5)  *
+      *                     nu deler samme logik.                     *
+      *   2026-08-09  JAK   Bekraeftet at rutinen er sikker for        *
+      *                     bindestregs-efternavne og danske boegstaver *
+      *                     (æ/ø/å) - den kigger kun paa, om et byte   *
+      *                     er et mellemrum, og flytter alle andre     *
+      *                     byte uaendret, saa multi-byte UTF-8-tegn   *
+      *                     aldrig brydes op.                          *
+      *----------------------------------------------------------------*
+      * Kaldes saaledes:                                               *
+      *     CALL "NAVNNORM" USING LK-FORNAVN LK-EFTERNAVN LK-NAVN      *
+      *================================================================*
+       ENVIRONMENT DIVISION.
+
+      *================================================================*
+      * DATA DIVISION.                                                 *
+      *================================================================*
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  NN-RAA-NAVN               PIC X(41) VALUE SPACES.
+       01  NN-IX                     PIC 9(2)  VALUE ZERO.
+       01  NN-IX2                    PIC 9(2)  VALUE ZERO.
+       01  NN-AKTUELT-TEGN           PIC X(1)  VALUE SPACE.
+       01  NN-FORRIGE-TEGN           PIC X(1)  VALUE SPACE.
+
+       LINKAGE SECTION.
+       01  LK-FORNAVN                PIC X(20).
+       01  LK-EFTERNAVN              PIC X(20).
+       01  LK-NAVN                   PIC X(40).
+
+      *================================================================*
+      * PROCEDURE DIVISION.                                            *
+      *================================================================*
+       PROCEDURE DIVISION USING LK-FORNAVN LK-EFTERNAVN LK-NAVN.
+
+       0000-MAINLINE.
+           MOVE SPACES TO LK-NAVN
+           MOVE SPACE  TO NN-FORRIGE-TEGN
+           MOVE 1      TO NN-IX2
+           STRING LK-FORNAVN   DELIMITED BY SIZE
+                  " "          DELIMITED BY SIZE
+                  LK-EFTERNAVN DELIMITED BY SIZE
+                  INTO NN-RAA-NAVN
+           PERFORM 1000-KOLLAPS-MELLEMRUM
+               VARYING NN-IX FROM 1 BY 1
+               UNTIL NN-IX > LENGTH OF NN-RAA-NAVN
+               OR NN-IX2 > LENGTH OF LK-NAVN
+           EXIT PROGRAM.
+
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 1000-KOLLAPS-MELLEMRUM - kopierer et tegn ad gangen fra det    *
+      * raa navn til LK-NAVN, men springer gentagne mellemrum over.    *
+      *----------------------------------------------------------------*
+       1000-KOLLAPS-MELLEMRUM.
+           MOVE NN-RAA-NAVN(NN-IX:1) TO NN-AKTUELT-TEGN
+           IF NN-AKTUELT-TEGN NOT = SPACE
+               OR NN-FORRIGE-TEGN NOT = SPACE
+               MOVE NN-AKTUELT-TEGN TO LK-NAVN(NN-IX2:1)
+               ADD 1 TO NN-IX2
+           END-IF
+           MOVE NN-AKTUELT-TEGN TO NN-FORRIGE-TEGN.
+
+       1000-KOLLAPS-MELLEMRUM-EXIT.
+           EXIT.
