@@ -0,0 +1,202 @@
+      *================================================================*
+      * IDENTIFICATION DIVISION.                                       *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    VALUTARAP.
+       AUTHOR.        KUNDEKONTOR-IT.
+       INSTALLATION.  KUNDEKONTOR-DRIFT.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY                                          *
+      *   DATO        INIT  BESKRIVELSE                               *
+      *   2026-08-09  JAK   Nyt program. Laeser KUNDER-filen og        *
+      *                     omregner hver kundes Balance til DKK ved   *
+      *                     hjaelp af VALUTATB, til brug for ledelses-  *
+      *                     rapportering tvaers af valutaer.           *
+      *   2026-08-09  JAK   Rettet VALUTA-FIL til ORGANIZATION LINE    *
+      *                     SEQUENTIAL - filen er en LF-afgraenset     *
+      *                     tekstfil, og ren SEQUENTIAL laeste kun     *
+      *                     foerste post korrekt.                     *
+      *----------------------------------------------------------------*
+
+      *================================================================*
+      * ENVIRONMENT DIVISION.                                          *
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KUNDER-FIL ASSIGN TO "KUNDER"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS Kunde-id
+               FILE STATUS IS VR-KUNDER-STATUS.
+
+           SELECT VALUTA-FIL ASSIGN TO "VALUTATB"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS VR-VALUTA-STATUS.
+
+      *================================================================*
+      * DATA DIVISION.                                                 *
+      *================================================================*
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KUNDER-FIL.
+           COPY "KUNDER.cpy".
+
+       FD  VALUTA-FIL.
+           COPY "VALUTATB.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  VR-KUNDER-STATUS          PIC X(2) VALUE "00".
+       01  VR-VALUTA-STATUS          PIC X(2) VALUE "00".
+       01  VR-SLUT-KUNDER-SW         PIC X(1) VALUE "N".
+           88  VR-SLUT-KUNDER                 VALUE "J".
+
+       01  VR-ANTAL-VALUTA           PIC 9(4) COMP VALUE ZERO.
+       01  VR-IX                     PIC 9(4) COMP VALUE ZERO.
+       01  VR-FUNDET-SW              PIC X(1) VALUE "N".
+           88  VR-FUNDET                      VALUE "J".
+       01  VR-KURS                   PIC 9(3)V9(6) VALUE ZERO.
+
+       01  VR-VALUTA-TABEL.
+           02  VR-VALUTA-ELEMENT OCCURS 50 TIMES
+                   INDEXED BY VR-VALUTA-IX.
+               03  VR-VALUTA-KODE    PIC X(3).
+               03  VR-VALUTA-KURS    PIC 9(3)V9(6).
+
+       01  VR-BALANCE-DKK            PIC S9(11)V99 VALUE ZERO.
+       01  VR-TOTAL-DKK              PIC S9(13)V99 VALUE ZERO.
+       01  VR-ANTAL-KUNDER           PIC 9(7) COMP VALUE ZERO.
+
+       01  VR-BALANCE-EDIT           PIC Z,ZZZ,ZZZ,ZZ9.99- VALUE ZERO.
+       01  VR-DKK-EDIT               PIC Z,ZZZ,ZZZ,ZZ9.99- VALUE ZERO.
+       01  VR-TOTAL-EDIT             PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99-
+                                         VALUE ZERO.
+       01  VR-RAPPORT-LINJE          PIC X(80) VALUE SPACES.
+
+      *================================================================*
+      * PROCEDURE DIVISION.                                            *
+      *================================================================*
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCES-KUNDER
+               UNTIL VR-SLUT-KUNDER
+           PERFORM 9999-TERMINATE
+           GOBACK.
+
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE                                                *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           DISPLAY "=== VALUTAOMREGNINGSRAPPORT ==="
+           PERFORM 1100-LOAD-VALUTATB
+           OPEN INPUT KUNDER-FIL.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       1100-LOAD-VALUTATB.
+           OPEN INPUT VALUTA-FIL
+           PERFORM UNTIL VR-VALUTA-STATUS = "10"
+               READ VALUTA-FIL
+                   AT END
+                       MOVE "10" TO VR-VALUTA-STATUS
+                   NOT AT END
+                       ADD 1 TO VR-ANTAL-VALUTA
+                       MOVE VALUTA-REF-KODE
+                           TO VR-VALUTA-KODE(VR-ANTAL-VALUTA)
+                       MOVE VALUTA-REF-KURS
+                           TO VR-VALUTA-KURS(VR-ANTAL-VALUTA)
+               END-READ
+           END-PERFORM
+           CLOSE VALUTA-FIL.
+
+       1100-LOAD-VALUTATB-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2000-PROCES-KUNDER                                             *
+      *----------------------------------------------------------------*
+       2000-PROCES-KUNDER.
+           READ KUNDER-FIL NEXT RECORD
+               AT END
+                   MOVE "J" TO VR-SLUT-KUNDER-SW
+               NOT AT END
+                   IF REC-AKTIV
+                       PERFORM 2100-OMREGN-KUNDE
+                   END-IF
+           END-READ.
+
+       2000-PROCES-KUNDER-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2100-OMREGN-KUNDE                                              *
+      *----------------------------------------------------------------*
+       2100-OMREGN-KUNDE.
+           PERFORM 2200-SLAA-KURS-OP
+           IF VR-FUNDET
+               COMPUTE VR-BALANCE-DKK ROUNDED = Balance * VR-KURS
+               ADD 1 TO VR-ANTAL-KUNDER
+               ADD VR-BALANCE-DKK TO VR-TOTAL-DKK
+               MOVE Balance TO VR-BALANCE-EDIT
+               MOVE VR-BALANCE-DKK TO VR-DKK-EDIT
+               STRING Kunde-id      DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      Valutakode    DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      VR-BALANCE-EDIT DELIMITED BY SIZE
+                      " DKK " DELIMITED BY SIZE
+                      VR-DKK-EDIT   DELIMITED BY SIZE
+                      INTO VR-RAPPORT-LINJE
+               DISPLAY VR-RAPPORT-LINJE
+           ELSE
+               DISPLAY "UKENDT VALUTAKODE FOR KUNDE " Kunde-id
+                       ": " Valutakode
+           END-IF.
+
+       2100-OMREGN-KUNDE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2200-SLAA-KURS-OP                                              *
+      *----------------------------------------------------------------*
+       2200-SLAA-KURS-OP.
+           MOVE "N" TO VR-FUNDET-SW
+           MOVE ZERO TO VR-KURS
+           PERFORM 2210-SOEG-VALUTA
+               VARYING VR-IX FROM 1 BY 1
+               UNTIL VR-IX > VR-ANTAL-VALUTA
+               OR VR-FUNDET.
+
+       2200-SLAA-KURS-OP-EXIT.
+           EXIT.
+
+       2210-SOEG-VALUTA.
+           IF VR-VALUTA-KODE(VR-IX) = Valutakode
+               MOVE "J" TO VR-FUNDET-SW
+               MOVE VR-VALUTA-KURS(VR-IX) TO VR-KURS
+           END-IF.
+
+       2210-SOEG-VALUTA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 9999-TERMINATE                                                 *
+      *----------------------------------------------------------------*
+       9999-TERMINATE.
+           MOVE VR-TOTAL-DKK TO VR-TOTAL-EDIT
+           DISPLAY "================================================="
+           DISPLAY "ANTAL KUNDER MEDTAGET: " VR-ANTAL-KUNDER
+           DISPLAY "SAMLET SALDO I DKK:    " VR-TOTAL-EDIT
+           CLOSE KUNDER-FIL.
+
+       9999-TERMINATE-EXIT.
+           EXIT.
