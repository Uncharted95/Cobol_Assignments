@@ -0,0 +1,3 @@
+       01 LANDE-REF.
+           02  LANDE-REF-KODE          PIC X(2)  VALUE SPACES.
+           02  LANDE-REF-NAVN          PIC X(30) VALUE SPACES.
