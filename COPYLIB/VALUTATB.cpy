@@ -0,0 +1,3 @@
+       01 VALUTA-REF.
+           02  VALUTA-REF-KODE         PIC X(3)      VALUE SPACES.
+           02  VALUTA-REF-KURS         PIC 9(3)V9(6) VALUE ZERO.
