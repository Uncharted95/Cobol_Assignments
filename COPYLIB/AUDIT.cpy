@@ -0,0 +1,12 @@
+       01 AUDIT-POST.
+           02  AUDIT-KUNDE-ID          PIC X(10)    VALUE SPACES.
+           02  AUDIT-HANDLING          PIC X(1)     VALUE SPACES.
+               88  AUDIT-INSAET                     VALUE "I".
+               88  AUDIT-AENDRET                    VALUE "A".
+               88  AUDIT-SLETTET                    VALUE "S".
+               88  AUDIT-ANONYMISERET               VALUE "G".
+           02  AUDIT-FELTNAVN          PIC X(20)    VALUE SPACES.
+           02  AUDIT-GAMMEL-VAERDI     PIC X(40)    VALUE SPACES.
+           02  AUDIT-NY-VAERDI         PIC X(40)    VALUE SPACES.
+           02  AUDIT-TIDSSTEMPEL       PIC 9(14)    VALUE ZERO.
+           02  AUDIT-BRUGER-ID         PIC X(8)     VALUE SPACES.
