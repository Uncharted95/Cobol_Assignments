@@ -0,0 +1,2 @@
+       01 GDPRLST-INPOST.
+           02  GL-KUNDE-ID              PIC X(10).
