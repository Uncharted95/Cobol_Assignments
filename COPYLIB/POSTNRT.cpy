@@ -0,0 +1,3 @@
+       01 POSTNR-REF.
+           02  POSTNR-REF-KODE         PIC X(4)  VALUE SPACES.
+           02  POSTNR-REF-BYNAVN       PIC X(20) VALUE SPACES.
