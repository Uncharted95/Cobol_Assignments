@@ -0,0 +1,7 @@
+       01 SORT-REC.
+           02  SRT-EFTERNAVN           PIC X(20) VALUE SPACES.
+           02  SRT-FORNAVN             PIC X(20) VALUE SPACES.
+           02  SRT-KUNDE-ID            PIC X(10) VALUE SPACES.
+           02  SRT-KONTONUMMER         PIC X(20) VALUE SPACES.
+           02  SRT-VALUTAKODE          PIC X(3)  VALUE SPACES.
+           02  SRT-BALANCE             PIC S9(9)V99 VALUE ZERO.
