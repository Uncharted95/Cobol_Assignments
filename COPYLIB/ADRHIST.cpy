@@ -0,0 +1,11 @@
+       01 ADRESSE-HISTORIK-POST.
+           02  AH-KUNDE-ID             PIC X(10) VALUE SPACES.
+           02  AH-VEJNAVN              PIC X(30) VALUE SPACES.
+           02  AH-HUSNR                PIC X(5)  VALUE SPACES.
+           02  AH-ETAGE                PIC X(5)  VALUE SPACES.
+           02  AH-SIDE                 PIC X(5)  VALUE SPACES.
+           02  AH-BYNAVN               PIC X(20) VALUE SPACES.
+           02  AH-POSTNR               PIC X(4)  VALUE SPACES.
+           02  AH-LANDE-KODE           PIC X(2)  VALUE SPACES.
+           02  AH-GYLDIG-FRA           PIC 9(8)  VALUE ZERO.
+           02  AH-GYLDIG-TIL           PIC 9(8)  VALUE ZERO.
