@@ -0,0 +1,19 @@
+       01 KUNDIMP-INPOST.
+           02  KI-KUNDE-ID              PIC X(10).
+           02  KI-FORNAVN               PIC X(20).
+           02  KI-EFTERNAVN             PIC X(20).
+           02  KI-VEJNAVN               PIC X(30).
+           02  KI-HUSNR                 PIC X(5).
+           02  KI-ETAGE                 PIC X(5).
+           02  KI-SIDE                  PIC X(5).
+           02  KI-BYNAVN                PIC X(20).
+           02  KI-POSTNR                PIC X(4).
+           02  KI-LANDE-KODE            PIC X(2).
+           02  KI-TELEFON               PIC X(8).
+           02  KI-EMAIL                 PIC X(50).
+           02  KI-KONTONUMMER           PIC X(20).
+           02  KI-VALUTAKODE            PIC X(3).
+           02  KI-BALANCE               PIC S9(9)V99.
+           02  KI-ACCOUNT-TYPE          PIC X(1).
+           02  KI-RENTESATS             PIC S9(1)V9(4).
+           02  KI-OVERTRAEKSGRAENSE     PIC 9(7)V99.
