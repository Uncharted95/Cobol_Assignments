@@ -4,6 +4,13 @@
            02  Efternavn               PIC X(20) VALUE SPACES.
            02  Navn                    PIC X(40) VALUE SPACES.
 
+           02  REC-STATUS              PIC X(1)  VALUE "A".
+               88  REC-AKTIV                      VALUE "A".
+               88  REC-SLETTET                    VALUE "D".
+           02  LUKKET-DATO             PIC 9(8)  VALUE ZERO.
+           02  ANONYMISERET            PIC X(1)  VALUE "N".
+               88  REC-ANONYMISERET               VALUE "J".
+
            02  ADDRESSE.
                03  VEJNAVN             PIC X(30).
                03  HUSNR               PIC X(5).
@@ -12,6 +19,7 @@
                03  BYNAVN              PIC X(20).
                03  POSTNR              PIC X(4).
                03  LANDE-KODE          PIC X(2).
+           02  ADRESSE-GYLDIG-FRA      PIC 9(8)  VALUE ZERO.
 
            02  KONTAKT-INFO.
                03  TELEFON             PIC X(8).
@@ -20,5 +28,10 @@
            02  KONTOINFO.
                03  Kontonummer         PIC X(20) VALUE SPACES.
                03  Valutakode          PIC X(3)  VALUE SPACES.
-               03  Balance             PIC X(20) VALUE SPACES.
+               03  Balance             PIC S9(9)V99 VALUE ZERO.
                03  Balance-linje       PIC X(25) VALUE SPACES.
+               03  ACCOUNT-TYPE        PIC X(1)  VALUE "C".
+                   88  ACCT-OPSPARING             VALUE "S".
+                   88  ACCT-LOEN                  VALUE "C".
+               03  RENTESATS           PIC S9(1)V9(4) VALUE ZERO.
+               03  OVERTRAEKSGRAENSE   PIC 9(7)V99 VALUE ZERO.
