@@ -0,0 +1,3 @@
+       01 DAGS-KONTROL-POST.
+           02  DK-DATO                  PIC 9(8)      VALUE ZERO.
+           02  DK-TOTAL-SALDO           PIC S9(11)V99 VALUE ZERO.
