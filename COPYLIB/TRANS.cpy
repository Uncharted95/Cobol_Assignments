@@ -0,0 +1,10 @@
+       01 TRANSAKTION-POST.
+           02  TRANS-KUNDE-ID          PIC X(10)    VALUE SPACES.
+           02  TRANS-LOEBENUMMER       PIC 9(8)     VALUE ZERO.
+           02  TRANS-DATO              PIC 9(8)     VALUE ZERO.
+           02  TRANS-TYPE              PIC X(1)     VALUE SPACES.
+               88  TRANS-INDBETALING                VALUE "I".
+               88  TRANS-UDBETALING                 VALUE "U".
+               88  TRANS-RENTE                       VALUE "R".
+           02  TRANS-BELOEB            PIC S9(9)V99 VALUE ZERO.
+           02  TRANS-SALDO-EFTER       PIC S9(9)V99 VALUE ZERO.
