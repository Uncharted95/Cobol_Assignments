@@ -0,0 +1,5 @@
+       01 REJEKT-POST.
+           02  REJEKT-KUNDE-ID         PIC X(10) VALUE SPACES.
+           02  REJEKT-FEJLKODE         PIC X(4)  VALUE SPACES.
+           02  REJEKT-FEJLTEKST        PIC X(60) VALUE SPACES.
+           02  REJEKT-DATO             PIC 9(8)  VALUE ZERO.
