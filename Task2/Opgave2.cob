@@ -1,26 +1,45 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Opgave2.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KUNDER-FIL ASSIGN TO "KUNDER"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS Kunde-id
+               FILE STATUS IS KUNDER-STATUS.
+
        DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  Kunde-id                PIC X(10) VALUE SPACES.
-       01  Fornavn                 PIC X(20) VALUE SPACES.
-       01  Efternavn               PIC X(20) VALUE SPACES.
-       01  Kontonummer             PIC X(20) VALUE SPACES.
-       01  Valutakode              PIC X(3) VALUE SPACES.
+       FILE SECTION.
+       FD  KUNDER-FIL.
+           COPY "KUNDER.cpy".
 
+       WORKING-STORAGE SECTION.
+       01  KUNDER-STATUS            PIC X(2) VALUE "00".
+       01  Slut-Fil                 PIC X(1) VALUE "N".
 
        PROCEDURE DIVISION.
-      *Nedenfor kommer en display- Cobols måde at skrive i konsollen
-       MOVE "123456" TO Kunde-id
-       MOVE "Aleksander" TO Fornavn
-       MOVE "Jensen" TO Efternavn
-       MOVE "DK1234567" TO Kontonummer
-       MOVE "DKK" TO Valutakode
+      *Læser KUNDER-filen sekventielt og viser hver kunde, i stedet
+      *for at vise en enkelt hardkodet kunde. KUNDER-filen er nu et
+      *indekseret masterkartotek (se vedligeholdelsesprogrammet
+      *KUNDVED), men indlæses her stadig rekordvis i indeksorden.
+       OPEN INPUT KUNDER-FIL
+
+       PERFORM UNTIL Slut-Fil = "J"
+           READ KUNDER-FIL NEXT RECORD
+               AT END
+                   MOVE "J" TO Slut-Fil
+               NOT AT END
+                   IF REC-AKTIV
+                       DISPLAY Kunde-id
+                       DISPLAY Fornavn
+                       DISPLAY Efternavn
+                       DISPLAY Kontonummer
+                       DISPLAY Valutakode
+                   END-IF
+           END-READ
+       END-PERFORM
 
-       DISPLAY Kunde-id
-       DISPLAY Fornavn
-       DISPLAY Efternavn
-       DISPLAY Kontonummer
-       DISPLAY Valutakode
-       STOP RUN.
\ No newline at end of file
+       CLOSE KUNDER-FIL
+       STOP RUN.
