@@ -0,0 +1,47 @@
+//KUNDBAT  JOB (ACCTNO),'KUNDE BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//*  KUNDBAT - SAMLET BATCHKOERSEL FOR KUNDESYSTEMET               *
+//*            KOERES MAANEDLIGT (RENTE) OG DAGLIGT (DE OEVRIGE)   *
+//*                                                                *
+//*  STEP010  RENTEKOR  - MAANEDLIG RENTETILSKRIVNING              *
+//*  STEP020  DUBLETTER - DUBLETKONTROL PAA KONTONUMMER            *
+//*  STEP030  DAGSAFST  - AFSTEMNING TRANSAKTIONSLOG / KUNDER-FIL  *
+//*  STEP040  KUNDLIST  - SORTERET, PAGINERET KUNDELISTE           *
+//*  STEP050  VALUTARAP - VALUTAOMREGNINGSRAPPORT                  *
+//*                                                                *
+//*  STEP020-STEP050 springes over hvis STEP010 faar en            *
+//*  returkode over 4, saa en mislykket rentekoersel ikke          *
+//*  efterfoelges af rapporter paa et ufuldstaendigt grundlag.     *
+//*  RENTEKOR klarer selv genstart efter en afbrudt koersel via    *
+//*  sin egen checkpointfil (RENTECKPT) - jobbet genindsaettes     *
+//*  bare uaendret.                                                *
+//*--------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=RENTEKOR
+//KUNDER   DD   DSN=KUNDE.PROD.KUNDER,DISP=SHR
+//TRANSFIL DD   DSN=KUNDE.PROD.TRANSFIL,DISP=SHR
+//RENTECKPT DD  DSN=KUNDE.PROD.RENTECKPT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=DUBLETTER,COND=(4,GE,STEP010)
+//KUNDER   DD   DSN=KUNDE.PROD.KUNDER,DISP=SHR
+//SORTWK03 DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=DAGSAFST,COND=(4,GE,STEP010)
+//KUNDER   DD   DSN=KUNDE.PROD.KUNDER,DISP=SHR
+//TRANSFIL DD   DSN=KUNDE.PROD.TRANSFIL,DISP=SHR
+//DAGSKTRL DD   DSN=KUNDE.PROD.DAGSKTRL,DISP=SHR
+//SORTWK02 DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP040  EXEC PGM=KUNDLIST,COND=(4,GE,STEP010)
+//KUNDER   DD   DSN=KUNDE.PROD.KUNDER,DISP=SHR
+//SORTWK01 DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP050  EXEC PGM=VALUTARAP,COND=(4,GE,STEP010)
+//KUNDER   DD   DSN=KUNDE.PROD.KUNDER,DISP=SHR
+//VALUTATB DD   DSN=KUNDE.REF.VALUTATB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
